@@ -0,0 +1,2766 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HORROR.
+000030 AUTHOR. EQUIPE BATCH ADHESIONS.
+000040 INSTALLATION. SITE INFORMATIQUE CENTRAL.
+000050 DATE-WRITTEN. AOUT 2010.
+000060 DATE-COMPILED.
+000070 REMARKS. TRAITEMENT DES DOSSIERS D'ADHESION ET DES COTISATIONS.
+000080*****************************************************************
+000090*    HISTORIQUE DES MODIFICATIONS
+000100*    --------------------------------------------------------
+000110*    DATE       AUTEUR  DESCRIPTION
+000120*    --------   ------  -------------------------------------
+000130*    09/08/2026 EBA     CREATION DE LA VERSION MAINTENUE DE
+000140*                       HORROR (CF. MAQUETTE HORREUR.ASCII.CBL).
+000145*    09/08/2026 EBA     AJOUT DES STATISTIQUES DE LONGUEUR
+000146*                       D'ENREGISTREMENT POUR SA-FICHIER.
+000147*    09/08/2026 EBA     LECTURE DE KONSTANTES DEPUIS UNE TABLE
+000148*                       DE PARAMETRES (KONSTAB) AU DEMARRAGE.
+000149*    09/08/2026 EBA     AJOUT DE RUN-MODE (TEST/PROD) DANS
+000151*                       ARBU009-parms POUR LES REJEUX A BLANC.
+000152*    09/08/2026 EBA     AJOUT DE LA VALEUR REMOTE POUR ENV.
+000153*    09/08/2026 EBA     DECLARATIVES SUR FFFFFGS ET SA-FICHIER.
+000154*    09/08/2026 EBA     TRACE DES ECHECS DE VALIDATION DANS
+000155*                       UN FICHIER D'EXCEPTIONS (VALID-EXC).
+000156*    09/08/2026 EBA     SEUILS DANGLING-ELSE EXTERNALISES DANS
+000157*                       KONSTAB (COND1-SEUIL/COND2-SEUIL).
+000159*    09/08/2026 EBA     RESP SUR LA LECTURE CICS DE FQZ001E.
+000160*    09/08/2026 EBA     POINT DE REPRISE PAR COMMIT PERIODIQUE
+000161*                       SUR LE CURSEUR WITH HOLD C-TM00, PLAFOND
+000162*                       FETCH FIRST EXTERNALISE DANS KONSTAB ET
+000163*                       SIGNALE EN CAS DE DEPASSEMENT.
+000164*    09/08/2026 EBA     RAPPORT RAPNIV : CONSULTATION DU NIVEAU
+000165*                       DE COTISATION D'UN ADHERENT (CURSEUR
+000166*                       C-MH37-U SUR AFFVEAP).
+000167*    09/08/2026 EBA     RAPPORT RAPRECP : RECONCILIATION DES
+000168*                       COTISATIONS AFFVEAP CONTRE TBXXECP.
+000169*    09/08/2026 EBA     FENETRE DE RETROSPECTION DU CURSEUR
+000170*                       C-TM00 EXTERNALISEE DANS KONSTAB
+000171*                       (JOURS-RETROSPECT, EX-"1 DAYS" EN DUR).
+000172*    09/08/2026 EBA     JOURNALISATION DES EVENEMENTS EN DOUBLE
+000173*                       SUR LE CURSEUR C-TM00 DANS DUP-EXC.
+000174*    09/08/2026 EBA     ERR-LIGNE RESTRUCTUREE AVEC UNE ZONE DE
+000175*                       CODE ERREUR (ERR-CODE-ERREUR) DISTINCTE
+000176*                       DU LIBELLE.
+000177*    09/08/2026 EBA     APPELS ARBK005/ARBK006 TRACES DANS
+000178*                       PRC-EXC EN CAS D'ECHEC (SQLCODE < 0).
+000179*    09/08/2026 EBA     F81HF CAPTURE DESORMAIS LA DATE COMPLETE
+000180*                       AVEC LE SIECLE (YA2D-CCYYMMDD).
+000181*    09/08/2026 EBA     F92OQ-900 : RESP TESTE SUR CHAQUE LINK
+000182*                       VERS PG000A/PG000B (PLUS D'ABEND).
+000183*    09/08/2026 EBA     DIAGNOSTIC TRACE AVANT L'ABEND CICS
+000184*                       'TABT' DE Z-900-GERER-ABORT.
+000185*    09/08/2026 EBA     PISTE D'AUDIT TRN-AUDIT SUR LES LINK
+000186*                       F92OQ-900 ET LES TRANSFERTS XCTL DECIDES
+000187*                       PAR Z-900-GERER-ABORT.
+000188*    09/08/2026 EBA     ISSUE ABT-DO-WRITE : MISE EN ATTENTE DE
+000189*                       REVUE SUPERVISEUR DANS REV-EXC AU LIEU
+000190*                       D'UN SIMPLE CONTINUE SANS TRACE.
+000191*    09/08/2026 EBA     JOURNALISATION CENTRALISEE DES ERREURS
+000192*                       FICHIER DANS PGM-ERR VIA
+000193*                       Z-990-PROGRAM-ERROR (SECFFGS ET SECSA).
+000194*    09/08/2026 EBA     AVERTISSEMENT FRAIS AFFICHE QUAND COND1
+000195*                       ATTEINT SON SEUIL (1700-CONTROLER-SEUILS).
+000196*    09/08/2026 EBA     TROISIEME PARAMETRE RUN-DATE-parms SUR LA
+000197*                       PROCEDURE DIVISION (DATE DE TRAITEMENT
+000198*                       FOURNIE PAR L'ORDONNANCEUR, A DEFAUT LA
+000199*                       DATE SYSTEME EST RETENUE).
+000200*    09/08/2026 EBA     CONTROLE DE DEBORDEMENT SUR CB1/CB2 AVANT
+000201*                       CHAQUE SET (F92OQ-900) ; LES ADRESSES
+000202*                       COMMAREA DES LINK SONT DESORMAIS GARDEES.
+000203*    09/08/2026 EBA     DETECTION DE DERIVE SUR LA ZONE COMP-2
+000204*                       WFLOAT (1710-CONTROLER-DERIVE-COMP2),
+000205*                       TRACEE DANS DRV-EXC EN CAS DE DEPASSEMENT
+000206*                       DE LA TOLERANCE.
+000207*    09/08/2026 EBA     MODE D'ARRONDI PARAMETRABLE PAR PRODUIT
+000208*                       (PRD-RND, KT-JOB-CODE) APPLIQUE AU CALCUL
+000209*                       DE SA-STATS-LONG-MOYENNE.
+000210*    09/08/2026 EBA     RAPPORT DE RECONCILIATION RND-RPRT : ECART
+000211*                       ENTRE LE MODE D'ARRONDI PRODUIT ET LE MODE
+000212*                       PAR DEFAUT (7012-RECONCILIER-ARRONDI).
+000213*    09/08/2026 EBA     CUMUL DES STATUTS VSAM SUR FFFFFGS
+000214*                       (Z-940/Z-945) ET RATTACHEMENT DE
+000215*                       7010-RAPPORT-STATS-SA AU MAINLINE (ETAIT
+000216*                       RESTE ORPHELIN DEPUIS SA CREATION).
+000217*    09/08/2026 EBA     POINTS DE REPRISE IMS (CHKP) AUTOUR DU
+000218*                       PARCOURS DL/I DU SEGMENT SEGC
+000219*                       (8000-PARCOURIR-SEGMENTS-DLI), SUR LE
+000220*                       MEME RYTHME QUE LE COMMIT DB2 DE C-TM00.
+000221*    09/08/2026 EBA     PARCOURS COMPLET DE SEGC PAR GN (8010)
+000222*                       APRES LE GU INITIAL (8005) - AUPARAVANT
+000223*                       LE GU ETAIT REEMIS A CHAQUE PASSAGE ET NE
+000224*                       PROGRESSAIT JAMAIS AU-DELA DU PREMIER
+000225*                       SEGMENT TROUVE.
+000226*    09/08/2026 EBA     TABLE DE TRADUCTION CODE-PAGE / ACCENTS
+000227*                       (CPT-TAB, 1530/1535) APPLIQUEE PAR
+000228*                       8015-TRADUIRE-LIBELLE-SEGC AUX LIBELLES
+000229*                       SEGC REMONTES PAR GU/GN.
+000230*    09/08/2026 EBA     RAPPORT QTE-RPRT (8100/8110/8120) SUR LES
+000231*                       BLANCS DE L-QTE : DISTINGUE UNE QUANTITE
+000232*                       VRAIMENT NULLE (BLANK WHEN ZERO NORMAL)
+000233*                       D'UN CHAMP SOURCE QTE-SRC NON RENSEIGNE.
+000234*    09/08/2026 EBA     EXTRAIT CSV BI-CSV (6005) DOUBLANT RAPNIV,
+000235*                       LA VIRGULE DECIMALE (DECIMAL-POINT IS
+000236*                       COMMA) EST CONVERTIE EN POINT POUR LES
+000237*                       OUTILS BI EN AVAL.
+000238*    09/08/2026 EBA     TRACE-MODE SUR ARBU009-parms : TRACE DE
+000239*                       PRODUCTION PILOTEE PAR PARAMETRE (1605-
+000240*                       TRACER-ETAPE) SANS REPASSER EN RUN-MODE-
+000241*                       TEST.
+000242*    09/08/2026 EBA     PFKEY-INDICATOR ETENDU DE PFK1-PFK3 A
+000243*                       PFK4-PFK12.
+000244*    09/08/2026 EBA     TABLE RETCOD-TAB (1545) ET RECHERCHE DE
+000245*                       LIBELLE (2005) POUR DOCUMENTER LES CODES
+000246*                       RETOUR TRACES DANS VALID-EXC.
+000247*    09/08/2026 EBA     TABLE VAL-RULES (1550) : REGLE DE
+000248*                       VALIDATION PAR BIBLIOTHEQUE APPELANTE
+000249*                       (2002-DETERMINER-VALLIG), EN REMPLACEMENT
+000250*                       DU DRAPEAU GLOBAL UNIQUE W-VALLIG.
+000251*    09/08/2026 EBA     CR-STATUT SUR CXXXXX3C-RETOUR (COPYBOOK) :
+000252*                       STATUT DE SYNTHESE (OK/AVERTISSEMENT/
+000253*                       ATTENTE/ERREUR) EN COMPLEMENT DU CODE
+000254*                       RETOUR NUMERIQUE CR-CODE-RETOUR.
+000255*    09/08/2026 EBA     ENTETE/PIED JOB-NAME/MSG-CLASS (1555) SUR
+000256*                       LES RAPPORTS RAPNIV (6000) ET RAPRECP
+000257*                       (6010).
+000258*    09/08/2026 EBA     CURSEUR C-ORPHELINS (6015/6016) : BALAYAGE
+000259*                       COMPLET DES COTISATIONS AFFVEAP SANS
+000260*                       CONTREPARTIE PAR JOINTURE EXTERNE GROUPEE
+000261*                       (HAVING COUNT(*) = 0), EN COMPLEMENT DU
+000262*                       CONTROLE PONCTUEL DE 6010 SUR LA CLE
+000263*                       COURANTE - MEME RAPPORT RAPRECP.
+003210*    09/08/2026 EBA     JOURNAL SYS-EXC (COPYBOOK WSA000 REPRIS
+003211*                       PAR REPLACING POUR LES QUATRE NIVEAUX DE
+003212*                       GRAVITE INF/AVT/CRI/FAT) : 1557-TRACER-
+003213*                       DEMARRAGE-SYS AU LANCEMENT DU JOB,
+003214*                       Z-930/Z-990/Z-915 POUR LES TRAITEMENTS
+003215*                       EXISTANTS DE REVUE, D'ERREUR FICHIER ET
+003216*                       D'ABEND.
+003262*    09/08/2026 EBA     RAPPORT FGS-DUP : RESOLUTION DES CLES EN
+003263*                       DOUBLE SUR FFFFFGS (7020-WRITE-FFFFFGS /
+003264*                       7025-TRACER-DOUBLON-FFFFFGS SUR STATUT
+003265*                       VSAM '22').
+003280*    09/08/2026 EBA     FFFFFGS-HORO-AUDIT (COPYBOOK FFFFFFGS)
+003281*                       AJOUTEE SUR LE FILLER : HORODATAGE DE
+003282*                       CONTROLE POSE PAR 7020-WRITE-FFFFFGS A
+003283*                       CHAQUE ECRITURE REELLE.
+003354*    09/08/2026 EBA     RAPPORT RUN-STATS : BILAN STATISTIQUE DE
+003355*                       FIN DE TRAITEMENT (7030-RAPPORTER-STATS-
+003356*                       FIN-TRAITEMENT), REPREND LES COMPTEURS
+003357*                       DE VOLUMETRIE DEJA TENUS PAR LE JOB.
+003448*    09/08/2026 EBA     POINT DE REPRISE FFFFFGS (CHKPT-FGS) :
+003449*                       7022-CHECKPOINTER-FFFFFGS SAUVEGARDE LA
+003450*                       DERNIERE FFFFFGS-CLE ECRITE TOUS LES
+003451*                       KT-CHECKPOINT-INTERVAL ECRITURES,
+003452*                       1558-RESTAURER-POINT-REPRISE-FFFFFGS LA
+003453*                       RELIT AU DEMARRAGE DU JOB.
+003536*    09/08/2026 EBA     RAPPORT SYNCTB07 : VERIFICATION DE
+003537*                       SYNCHRONISATION AFFVEAP (CODOSS/CODOTR) /
+003538*                       DOSSIER MAITRE TB07 (6018-VERIFIER-SYNC-
+003539*                       TB07 / 6019-FETCH-SYNC-TB07), APPELE PAR
+003540*                       6010-RECONCILIER-TBXXECP SUR LE MEME
+003541*                       PRINCIPE QUE 6015/6016 POUR TBXXECP.
+003591*    09/08/2026 EBA     EXPORT CSV DES KONSTANTES (KT-CSV) PAR
+003592*                       1501-EXPORTER-CSV-KONSTANTES, APPELE APRES
+003593*                       1500-CHARGER-KONSTAB, MEME PRINCIPE QUE
+003594*                       6005-EXPORTER-CSV-BI.
+003595*    09/08/2026 EBA     COPY WSA000 REPRIS AVEC UNE PAIRE REPLAC-
+003596*                       ING PAR ZONE (ET NON UN SEUL ==PREFIXE==):
+003597*                       REPLACING DE PSEUDO-TEXTE NE SUBSTITUE PAS
+003598*                       UN MOT PARTIEL DANS UN IDENTIFIANT COMPOSE
+003599*                       COMME PREFIXE-HORODATE.
+003600*    09/08/2026 EBA     W-COND1/W-COND2 (1700-CONTROLER-SEUILS)
+003601*                       ALIMENTES PAR LA VOLUMETRIE REELLE DE
+003602*                       DEMARRAGE (ENTREES PRD-RND / RETCOD-TAB) -
+003603*                       RESTAIENT A ZERO DEPUIS LEUR CREATION.
+003604*    09/08/2026 EBA     WFLOAT (1710-CONTROLER-DERIVE-COMP2) EST
+003605*                       DESORMAIS RECALCULE PAR ACCUMULATION
+003606*                       BINAIRE REPETEE (1708-ACCUMULER-WFLOAT) AU
+003607*                       LIEU D'UN LITTERAL EGAL A LA VALEUR DE
+003608*                       REFERENCE, POUR UNE VRAIE DERIVE.
+003609*    09/08/2026 EBA     FRENCH1/FRENCH2 : CARACTERES ACCENTUES
+003610*                       RETABLIS, PERDUS LORS D'UNE REPRISE
+003611*                       ANTERIEURE, POUR QUE LA DEMONSTRATION
+003612*                       1538-TRADUIRE-LIBELLES-DEMO AIT REELLEMENT
+003613*                       QUELQUE CHOSE A CONVERTIR.
+003614*    09/08/2026 EBA     ISSUE ABT-DO-WRITE DE Z-900-GERER-ABORT :
+003615*                       SUPPRESSION DU GO TO QUI SAUTAIT LES
+003616*                       RAPPORTS DE FIN DE TRAITEMENT (7010/Z-945/
+003617*                       7030) - LA MISE EN ATTENTE DE REVUE LAISSE
+003618*                       DESORMAIS LE TRAITEMENT SE POURSUIVRE
+003619*                       NORMALEMENT JUSQU'AU GOBACK.
+000158*****************************************************************
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SOURCE-COMPUTER. IBM-370.
+000190 OBJECT-COMPUTER. IBM-370.
+000200 SPECIAL-NAMES.
+000210     DECIMAL-POINT IS COMMA.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT FFFFFGS ASSIGN TO FFFFFGS
+000250         ORGANIZATION INDEXED
+000260         ACCESS MODE DYNAMIC
+000270         RECORD KEY FFFFFGS-CLE
+000280         FILE STATUS W-FFFFFGS-STATUS.
+000290     SELECT SA-FICHIER ASSIGN TO SAFICH
+000300         ORGANIZATION SEQUENTIAL
+000310         FILE STATUS W-SA-STATUS.
+000311     SELECT KONSTAB ASSIGN TO KONSTAB
+000312         ORGANIZATION SEQUENTIAL
+000313         FILE STATUS W-KONSTAB-STATUS.
+000390     SELECT PRD-RND ASSIGN TO PRDRND
+000391         ORGANIZATION SEQUENTIAL
+000392         FILE STATUS W-PRD-RND-STATUS.
+000393     SELECT RND-RPRT ASSIGN TO RNDRPRT
+000394         ORGANIZATION SEQUENTIAL
+000395         FILE STATUS W-RND-RPRT-STATUS.
+002220     SELECT CPT-TAB ASSIGN TO CPTTAB
+002221         ORGANIZATION SEQUENTIAL
+002222         FILE STATUS W-CPT-TAB-STATUS.
+002783     SELECT RETCOD-TAB ASSIGN TO RETCODTB
+002784         ORGANIZATION SEQUENTIAL
+002785         FILE STATUS W-RETCOD-TAB-STATUS.
+002910     SELECT VAL-RULES ASSIGN TO VALRULES
+002911         ORGANIZATION SEQUENTIAL
+002912         FILE STATUS W-VAL-RULES-STATUS.
+003127     SELECT SYS-EXC ASSIGN TO SYSEXC
+003128         ORGANIZATION SEQUENTIAL
+003129         FILE STATUS W-SYS-EXC-STATUS.
+003217     SELECT FGS-DUP ASSIGN TO FGSDUP
+003218         ORGANIZATION SEQUENTIAL
+003219         FILE STATUS W-FGS-DUP-STATUS.
+003285     SELECT RUN-STATS ASSIGN TO RUNSTAT
+003286         ORGANIZATION SEQUENTIAL
+003287         FILE STATUS W-RUN-STATS-STATUS.
+003358     SELECT CHKPT-FGS ASSIGN TO CHKPTFGS
+003359         ORGANIZATION SEQUENTIAL
+003360         FILE STATUS W-CHKPT-FGS-STATUS.
+002329     SELECT QTE-SRC ASSIGN TO QTESRC
+002330         ORGANIZATION SEQUENTIAL
+002331         FILE STATUS W-QTE-SRC-STATUS.
+002332     SELECT QTE-RPRT ASSIGN TO QTERPRT
+002333         ORGANIZATION SEQUENTIAL
+002334         FILE STATUS W-QTE-RPRT-STATUS.
+000314     SELECT VALID-EXC ASSIGN TO VALIDEXC
+000315         ORGANIZATION SEQUENTIAL
+000316         FILE STATUS W-VALID-EXC-STATUS.
+000317     SELECT RAPNIV ASSIGN TO RAPNIV
+000318         ORGANIZATION SEQUENTIAL
+000319         FILE STATUS W-RAPNIV-STATUS.
+002700     SELECT BI-CSV ASSIGN TO BICSV
+002701         ORGANIZATION SEQUENTIAL
+002702         FILE STATUS W-BI-CSV-STATUS.
+003542     SELECT KT-CSV ASSIGN TO KTCSV
+003543         ORGANIZATION SEQUENTIAL
+003544         FILE STATUS W-KT-CSV-STATUS.
+000321     SELECT RAPRECP ASSIGN TO RAPRECP
+000322         ORGANIZATION SEQUENTIAL
+000323         FILE STATUS W-RAPRECP-STATUS.
+003454     SELECT SYNCTB07 ASSIGN TO SYNCTB07
+003455         ORGANIZATION SEQUENTIAL
+003456         FILE STATUS W-SYNCTB07-STATUS.
+000324     SELECT DUP-EXC ASSIGN TO DUPEXC
+000325         ORGANIZATION SEQUENTIAL
+000326         FILE STATUS W-DUP-EXC-STATUS.
+000327     SELECT PRC-EXC ASSIGN TO PRCEXC
+000328         ORGANIZATION SEQUENTIAL
+000329         FILE STATUS W-PRC-EXC-STATUS.
+000330     SELECT TRN-AUDIT ASSIGN TO TRNAUDIT
+000331         ORGANIZATION SEQUENTIAL
+000332         FILE STATUS W-TRN-AUDIT-STATUS.
+000333     SELECT REV-EXC ASSIGN TO REVEXC
+000334         ORGANIZATION SEQUENTIAL
+000335         FILE STATUS W-REV-EXC-STATUS.
+000336     SELECT PGM-ERR ASSIGN TO PGMERR
+000337         ORGANIZATION SEQUENTIAL
+000338         FILE STATUS W-PGM-ERR-STATUS.
+000339     SELECT DRV-EXC ASSIGN TO DRVEXC
+000341         ORGANIZATION SEQUENTIAL
+000343         FILE STATUS W-DRV-EXC-STATUS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  FFFFFGS
+000350     LABEL RECORD STANDARD
+000360     DATA RECORD FFFFFGS-ENREG.
+000370 COPY FFFFFFGS.
+000380 FD  SA-FICHIER
+000390     RECORDING MODE V
+000400     RECORD VARYING FROM 1 TO 4092 DEPENDING ON W-SA-KEY
+000410     LABEL RECORD STANDARD
+000420     DATA RECORD SA00.
+000430 01  SA00                        PIC X(4092).
+000435*****************************************************************
+000436*    KONSTAB - TABLE DE PARAMETRES EXTERNALISANT KONSTANTES
+000437*    (CODE TRAVAIL, DATES, SEUILS, LIBELLES D'ETAT). CHAQUE LIGNE
+000438*    EST EN COLONNES FIXES, SANS DELIMITEUR : KONSTAB-RUBRIQUE
+000439*    (20 CARACTERES) PUIS KONSTAB-VALEUR (60 CARACTERES), SAISIE
+000439*    PAR L'EXPLOIT ET LUE PAR 1500-CHARGER-KONSTAB.
+000439*****************************************************************
+000440 FD  KONSTAB
+000441     LABEL RECORD STANDARD
+000442     DATA RECORD KONSTAB-LIGNE.
+000443 01  KONSTAB-LIGNE.
+000444     05  KONSTAB-RUBRIQUE        PIC X(20).
+000445     05  KONSTAB-VALEUR          PIC X(60).
+000451*****************************************************************
+000452*    PRD-RND - MODE D'ARRONDI A APPLIQUER SUIVANT LE CODE PRODUIT
+000453*    (KT-JOB-CODE). PERMET A L'EXPLOITATION DE FAIRE EVOLUER LA
+000454*    REGLE D'ARRONDI PRODUIT PAR PRODUIT SANS RECOMPILATION.
+000455*****************************************************************
+000456 FD  PRD-RND
+000457     LABEL RECORD STANDARD
+000458     DATA RECORD PRD-RND-LIGNE.
+000459 01  PRD-RND-LIGNE.
+000460     05  PR-CODE-PRODUIT         PIC X(08).
+000461     05  PR-MODE-ARRONDI         PIC X(01).
+000462*****************************************************************
+000463*    RND-RPRT - RAPPORT DE RECONCILIATION DES ARRONDIS. COMPARE
+000464*    POUR CHAQUE FIGURE CONCERNEE LE RESULTAT OBTENU AVEC LE MODE
+000465*    D'ARRONDI PRODUIT (PRD-RND) A CELUI OBTENU AVEC LE MODE PAR
+000466*    DEFAUT, AFIN DE CHIFFRER L'IMPACT DU PARAMETRAGE.
+000467*****************************************************************
+000468 FD  RND-RPRT
+000469     LABEL RECORD STANDARD
+000470     DATA RECORD RND-RPRT-LIGNE.
+000471 01  RND-RPRT-LIGNE.
+000472     05  RR-HORODATE             PIC X(15).
+000473     05  RR-CODE-PRODUIT         PIC X(08).
+000474     05  RR-MODE-ARRONDI         PIC X(01).
+000475     05  RR-ZONE                 PIC X(20).
+000476     05  RR-VALEUR-DEFAUT        PIC Z(06)9,99.
+000477     05  RR-VALEUR-ARRONDIE      PIC Z(06)9,99.
+000478     05  RR-ECART                PIC -(06)9,99.
+002223*****************************************************************
+002224*    CPT-TAB - TABLE DE TRADUCTION CODE-PAGE / ACCENTS, UTILISEE
+002225*    PAR 8015-TRADUIRE-LIBELLE-SEGC POUR NORMALISER LES LIBELLES
+002226*    TEXTE REMONTES DE SEGC (BASE IMS D'UNE AUTRE CODE-PAGE).
+002227*    UNE LIGNE PAR PAIRE CARACTERE SOURCE / CARACTERE CIBLE.
+002228*****************************************************************
+002229 FD  CPT-TAB
+002230     LABEL RECORD STANDARD
+002231     DATA RECORD CPT-TAB-LIGNE.
+002232 01  CPT-TAB-LIGNE.
+002233     05  CPT-CARACTERE-SOURCE    PIC X(01).
+002234     05  CPT-CARACTERE-CIBLE     PIC X(01).
+002786*****************************************************************
+002787*    RETCOD-TAB - LIBELLE EXPLICATIF PAR CODE RETOUR FONCTION
+002788*    (CF. W-CODE-RETOUR-FONCTION), UTILISE PAR 2005-RECHERCHER-
+002789*    LIBELLE-RETOUR POUR DOCUMENTER VALID-EXC.
+002790*****************************************************************
+002791 FD  RETCOD-TAB
+002792     LABEL RECORD STANDARD
+002793     DATA RECORD RETCOD-TAB-LIGNE.
+002794 01  RETCOD-TAB-LIGNE.
+002795     05  RC-CODE-RETOUR          PIC 9(04).
+002796     05  RC-LIBELLE-RETOUR       PIC X(40).
+002913*****************************************************************
+002914*    VAL-RULES - REGLE DE VALIDATION PAR CONTEXTE APPELANT
+002915*    (VR-FROMBIB, CF. W-FROMBIB). REMPLACE LE DRAPEAU GLOBAL
+002916*    UNIQUE W-VALLIG PAR UNE REGLE PROPRE A CHAQUE BIBLIOTHEQUE
+002917*    APPELANTE (CF. 2002-DETERMINER-VALLIG).
+002918*****************************************************************
+002919 FD  VAL-RULES
+002920     LABEL RECORD STANDARD
+002921     DATA RECORD VAL-RULES-LIGNE.
+002922 01  VAL-RULES-LIGNE.
+002923     05  VR-FROMBIB              PIC X(08).
+002924     05  VR-VALLIG               PIC X(03).
+002925     05  VR-LIBELLE-REGLE        PIC X(30).
+003130*****************************************************************
+003131*    SYS-EXC - JOURNAL DES EVENEMENTS SYSTEME. QUATRE VUES DU
+003132*    MEME ENREGISTREMENT, UNE PAR NIVEAU DE GRAVITE, CHACUNE
+003133*    OBTENUE PAR COPY WSA000 REPLACING PLUTOT QUE QUATRE FOIS LA
+003134*    MEME DESCRIPTION DE ZONES. PSEUDO-TEXTE PAIRE PAR PAIRE (ET
+003709*    NON UN SEUL ==PREFIXE==) CAR REPLACING NE REMPLACE QUE DES
+003710*    MOTS COBOL COMPLETS ET PREFIXE-HORODATE/-PROGRAMME/-CODE/
+003711*    -LIBELLE SONT CHACUN UN SEUL MOT COBOL A TRAIT D'UNION.
+003135*****************************************************************
+003136 FD  SYS-EXC
+003137     LABEL RECORD STANDARD
+003138     DATA RECORD INF-LIGNE AVT-LIGNE CRI-LIGNE FAT-LIGNE.
+003139 COPY WSA000 REPLACING ==PREFIXE-LIGNE== BY ==INF-LIGNE==
+003712                       ==PREFIXE-HORODATE== BY ==INF-HORODATE==
+003713                       ==PREFIXE-PROGRAMME== BY ==INF-PROGRAMME==
+003714                       ==PREFIXE-CODE== BY ==INF-CODE==
+003715                       ==PREFIXE-LIBELLE== BY ==INF-LIBELLE==.
+003140 COPY WSA000 REPLACING ==PREFIXE-LIGNE== BY ==AVT-LIGNE==
+003716                       ==PREFIXE-HORODATE== BY ==AVT-HORODATE==
+003717                       ==PREFIXE-PROGRAMME== BY ==AVT-PROGRAMME==
+003718                       ==PREFIXE-CODE== BY ==AVT-CODE==
+003719                       ==PREFIXE-LIBELLE== BY ==AVT-LIBELLE==.
+003141 COPY WSA000 REPLACING ==PREFIXE-LIGNE== BY ==CRI-LIGNE==
+003720                       ==PREFIXE-HORODATE== BY ==CRI-HORODATE==
+003721                       ==PREFIXE-PROGRAMME== BY ==CRI-PROGRAMME==
+003722                       ==PREFIXE-CODE== BY ==CRI-CODE==
+003723                       ==PREFIXE-LIBELLE== BY ==CRI-LIBELLE==.
+003142 COPY WSA000 REPLACING ==PREFIXE-LIGNE== BY ==FAT-LIGNE==
+003724                       ==PREFIXE-HORODATE== BY ==FAT-HORODATE==
+003725                       ==PREFIXE-PROGRAMME== BY ==FAT-PROGRAMME==
+003726                       ==PREFIXE-CODE== BY ==FAT-CODE==
+003727                       ==PREFIXE-LIBELLE== BY ==FAT-LIBELLE==.
+003220*****************************************************************
+003221*    FGS-DUP - RAPPORT DE RESOLUTION DES CLES EN DOUBLE SUR
+003222*    FFFFFGS (WRITE EN STATUT '22'). LA CLE ENTRANTE EST REJETEE,
+003223*    L'ENREGISTREMENT DEJA PRESENT EST CONSERVE (CF. 7020-WRITE-
+003224*    FFFFFGS/7025-TRACER-DOUBLON-FFFFFGS).
+003225*****************************************************************
+003226 FD  FGS-DUP
+003227     LABEL RECORD STANDARD
+003228     DATA RECORD FGS-DUP-LIGNE.
+003229 01  FGS-DUP-LIGNE.
+003230     05  FD-HORODATE             PIC X(15).
+003231     05  FD-CLE                  PIC X(12).
+003232     05  FD-RESOLUTION           PIC X(40).
+003288*****************************************************************
+003289*    RUN-STATS - BILAN STATISTIQUE DE FIN DE TRAITEMENT DE
+003290*    MAIN-PROCESS. UNE LIGNE PAR COMPTEUR, ECRITE PAR
+003291*    7030-RAPPORTER-STATS-FIN-TRAITEMENT.
+003292*****************************************************************
+003293 FD  RUN-STATS
+003294     LABEL RECORD STANDARD
+003295     DATA RECORD RUN-STATS-LIGNE.
+003296 01  RUN-STATS-LIGNE.
+003297     05  RS-HORODATE             PIC X(15).
+003298     05  RS-LIBELLE              PIC X(30).
+003299     05  RS-VALEUR               PIC 9(07).
+003361*****************************************************************
+003362*    CHKPT-FGS - POINT DE REPRISE POUR LES ECRITURES FFFFFGS.
+003363*    UN SEUL ENREGISTREMENT, REECRIT A CHAQUE PASSAGE DE
+003364*    KT-CHECKPOINT-INTERVAL ECRITURES PAR 7022-CHECKPOINTER-
+003365*    FFFFFGS : LA DERNIERE FFFFFGS-CLE ECRITE AVEC SUCCES, POUR
+003366*    PERMETTRE UNE REPRISE APRES ABEND SANS REJOUER LES CLES
+003367*    DEJA ECRITES. LU UNE FOIS AU DEMARRAGE DU JOB PAR 1558-
+003368*    RESTAURER-POINT-REPRISE-FFFFFGS.
+003369*****************************************************************
+003370 FD  CHKPT-FGS
+003371     LABEL RECORD STANDARD
+003372     DATA RECORD CHKPT-FGS-LIGNE.
+003373 01  CHKPT-FGS-LIGNE.
+003374     05  CHKPT-CLE               PIC X(12).
+003375     05  CHKPT-NB-ECRITURES      PIC 9(07).
+003376     05  CHKPT-HORODATE          PIC X(15).
+002335*****************************************************************
+002336*    QTE-SRC - EXTRAIT SOURCE DES QUANTITES (CHAMP BRUT NON
+002337*    CONVERTI) ALIMENTANT L-QTE. QS-QTE-BRUTE A SPACES SIGNIFIE
+002338*    UN CHAMP NON QUOTE/NON RENSEIGNE DANS LA SOURCE.
+002339*****************************************************************
+002340 FD  QTE-SRC
+002341     LABEL RECORD STANDARD
+002342     DATA RECORD QTE-SRC-LIGNE.
+002343 01  QTE-SRC-LIGNE.
+002344     05  QS-CLE                  PIC X(08).
+002345     05  QS-QTE-BRUTE            PIC X(06).
+002346*****************************************************************
+002347*    QTE-RPRT - RAPPORT DES OCCURRENCES OU L-QTE RESSORT BLANC,
+002348*    AVEC LE MOTIF (QUANTITE NULLE VS. CHAMP SOURCE NON QUOTE).
+002349*****************************************************************
+002350 FD  QTE-RPRT
+002351     LABEL RECORD STANDARD
+002352     DATA RECORD QTE-RPRT-LIGNE.
+002353 01  QTE-RPRT-LIGNE.
+002354     05  QR-HORODATE             PIC X(15).
+002355     05  QR-CLE                  PIC X(08).
+002356     05  QR-QTE-BRUTE            PIC X(06).
+002357     05  QR-MOTIF                PIC X(40).
+000447*****************************************************************
+000448*    VALID-EXC - TRACE DE CHAQUE ECHEC DE VALIDATION FONCTION-OK
+000449*****************************************************************
+000450 FD  VALID-EXC
+000451     LABEL RECORD STANDARD
+000452     DATA RECORD VALID-EXC-LIGNE.
+000453 01  VALID-EXC-LIGNE.
+000454     05  VE-HORODATE             PIC X(15).
+000455     05  VE-W-FROMBIB            PIC X(08).
+000456     05  VE-W-VALLIG             PIC X(03).
+000457     05  VE-W-VALIDE             PIC X(01).
+000458     05  VE-USER-ID              PIC X(08).
+000459     05  VE-JOB-NAME             PIC X(08).
+002781     05  VE-CODE-RETOUR          PIC 9(04).
+002782     05  VE-LIBELLE-RETOUR       PIC X(40).
+000462*****************************************************************
+000463*    RAPNIV - RAPPORT DE CONSULTATION DU NIVEAU DE COTISATION
+000464*    D'UN ADHERENT (CURSEUR C-MH37-U SUR AFFVEAP).
+000465*****************************************************************
+000466 FD  RAPNIV
+000467     LABEL RECORD STANDARD
+000468     DATA RECORD RAPNIV-LIGNE.
+000469 01  RAPNIV-LIGNE.
+000470     05  RN-COETBL               PIC X(05).
+000471     05  FILLER                  PIC X(01).
+000472     05  RN-COADHF               PIC X(09).
+000473     05  FILLER                  PIC X(01).
+000474     05  RN-CETRTF               PIC X(05).
+000475     05  FILLER                  PIC X(01).
+000476     05  RN-COTRTO               PIC X(05).
+000477     05  FILLER                  PIC X(01).
+000478     05  RN-COTNET               PIC ZZZZ9,99.
+000479     05  FILLER                  PIC X(40).
+002703*****************************************************************
+002704*    BI-CSV - EXTRAIT CSV DU NIVEAU DE COTISATION A DESTINATION
+002705*    DE LA CHAINE BI. LE JOB TOURNE AVEC DECIMAL-POINT IS COMMA
+002706*    (NORME COMPTABLE FRANCAISE) MAIS LES OUTILS BI EN AVAL
+002707*    ATTENDENT LE POINT COMME SEPARATEUR DECIMAL - LA VIRGULE EST
+002708*    DONC CONVERTIE AVANT ECRITURE (VOIR 6005).
+002709*****************************************************************
+002710 FD  BI-CSV
+002711     LABEL RECORD STANDARD
+002712     DATA RECORD BI-CSV-LIGNE.
+002713 01  BI-CSV-LIGNE                PIC X(80).
+003545*****************************************************************
+003546*    KT-CSV - EXPORT CSV DES KONSTANTES (ZONES KT- CHARGEES PAR
+003547*    1500-CHARGER-KONSTAB) A DESTINATION DE L'INTERFACE DE SUIVI
+003548*    D'EXPLOITATION : UNE LIGNE PAR RUBRIQUE, RUBRIQUE/VALEUR,
+003549*    ECRITE PAR 1501-EXPORTER-CSV-KONSTANTES.
+003550*****************************************************************
+003551 FD  KT-CSV
+003552     LABEL RECORD STANDARD
+003553     DATA RECORD KT-CSV-LIGNE.
+003554 01  KT-CSV-LIGNE                PIC X(80).
+000480*****************************************************************
+000481*    RAPRECP - RAPPORT DE RECONCILIATION TBXXECP / AFFVEAP. UNE
+000482*    LIGNE EST ECRITE PAR ADHERENT DONT LA COTISATION (AFFVEAP)
+000483*    N'A AUCUNE CONTREPARTIE DANS TBXXECP.
+000484*****************************************************************
+000485 FD  RAPRECP
+000486     LABEL RECORD STANDARD
+000487     DATA RECORD RAPRECP-LIGNE.
+000488 01  RAPRECP-LIGNE.
+000489     05  RP-COETBL               PIC X(05).
+000490     05  FILLER                  PIC X(01).
+000491     05  RP-COADHF               PIC X(09).
+000492     05  FILLER                  PIC X(01).
+000493     05  RP-COTRTO               PIC X(05).
+000494     05  FILLER                  PIC X(01).
+000495     05  RP-NB-TBXXECP           PIC ZZZZ9.
+000496     05  FILLER                  PIC X(01).
+000497     05  RP-LIBELLE              PIC X(40).
+000498     05  FILLER                  PIC X(24).
+003457*****************************************************************
+003458*    SYNCTB07 - RAPPORT DE VERIFICATION DE SYNCHRONISATION DES
+003459*    DOSSIERS ENTRE AFFVEAP (CODOSS/CODOTR) ET LE DOSSIER MAITRE
+003460*    TB07. UNE LIGNE EST ECRITE PAR DOSSIER REFERENCE PAR UNE
+003461*    COTISATION AFFVEAP SANS CONTREPARTIE DANS TB07, SUR LE MEME
+003462*    PRINCIPE QUE RAPRECP POUR TBXXECP.
+003463*****************************************************************
+003464 FD  SYNCTB07
+003465     LABEL RECORD STANDARD
+003466     DATA RECORD SYNCTB07-LIGNE.
+003467 01  SYNCTB07-LIGNE.
+003468     05  SY-COETBL               PIC X(05).
+003469     05  FILLER                  PIC X(01).
+003470     05  SY-CODOSS               PIC X(07).
+003471     05  FILLER                  PIC X(01).
+003472     05  SY-CODOTR               PIC X(03).
+003473     05  FILLER                  PIC X(01).
+003474     05  SY-NB-TB07              PIC ZZZZ9.
+003475     05  FILLER                  PIC X(01).
+003476     05  SY-LIBELLE              PIC X(40).
+000499*****************************************************************
+000500*    DUP-EXC - TRACE DES EVENEMENTS EN DOUBLE RENCONTRES EN
+000501*    PARCOURANT LE CURSEUR C-TM00 (MEME CLE CTENRE/COANAL/COADHF
+000502*    SUR DEUX LIGNES CONSECUTIVES) - L'EVENEMENT N'EST PAS
+000503*    RETRAITE, IL EST SEULEMENT JOURNALISE.
+000504*****************************************************************
+000505 FD  DUP-EXC
+000506     LABEL RECORD STANDARD
+000507     DATA RECORD DUP-EXC-LIGNE.
+000508 01  DUP-EXC-LIGNE.
+000509     05  DE-HORODATE             PIC X(15).
+000510     05  DE-CTENRE               PIC X(06).
+000511     05  DE-COANAL               PIC X(05).
+000512     05  DE-COADHF               PIC X(09).
+000513     05  FILLER                  PIC X(50).
+000514*****************************************************************
+000515*    PRC-EXC - TRACE DES ECHECS D'APPEL AUX PROCEDURES STOCKEES
+000516*    ARBK005/ARBK006 (CALL SQL).
+000517*****************************************************************
+000518 FD  PRC-EXC
+000519     LABEL RECORD STANDARD
+000520     DATA RECORD PRC-EXC-LIGNE.
+000521 01  PRC-EXC-LIGNE.
+000522     05  PE-HORODATE             PIC X(15).
+000523     05  PE-PROCEDURE            PIC X(12).
+000524     05  PE-SQLCODE              PIC S9(09).
+000525     05  FILLER                  PIC X(46).
+000526*****************************************************************
+000527*    TRN-AUDIT - PISTE D'AUDIT DES TRANSFERTS INTER-PROGRAMMES
+000528*    (LINK VERS PG000A/PG000B, PUIS XCTL EVENTUEL DECIDE PAR
+000529*    ADLAATR VIA ABT-DO-TRANSFER).
+000530*****************************************************************
+000531 FD  TRN-AUDIT
+000532     LABEL RECORD STANDARD
+000533     DATA RECORD TRN-AUDIT-LIGNE.
+000534 01  TRN-AUDIT-LIGNE.
+000535     05  TA-HORODATE             PIC X(15).
+000536     05  TA-PROGRAMME-APPELANT   PIC X(08).
+000537     05  TA-PROGRAMME-CIBLE      PIC X(08).
+000538     05  TA-TYPE-TRANSFERT       PIC X(04).
+000539     05  FILLER                  PIC X(38).
+000540*****************************************************************
+000541*    REV-EXC - TRAITEMENTS MIS EN ATTENTE DE REVUE SUPERVISEUR
+000542*    (ISSUE ABT-DO-WRITE DE Z-900-GERER-ABORT).
+000543*****************************************************************
+000544 FD  REV-EXC
+000545     LABEL RECORD STANDARD
+000546     DATA RECORD REV-EXC-LIGNE.
+000547 01  REV-EXC-LIGNE.
+000548     05  RV-HORODATE             PIC X(15).
+000549     05  RV-PROGRAMME            PIC X(08).
+000550     05  RV-CODE-RETOUR          PIC 9(04).
+000551     05  RV-LIBELLE              PIC X(79).
+000552*****************************************************************
+000553*    PGM-ERR - JOURNAL CENTRALISE DES ERREURS FICHIER, ALIMENTE
+000554*    PAR Z-990-PROGRAM-ERROR DEPUIS CHAQUE PROCEDURE DES
+000555*    DECLARATIVES (SECFFGS, SECSA). AUPARAVANT CHAQUE SECTION
+000556*    SE CONTENTAIT D'UN DISPLAY NON PERSISTE.
+000557*****************************************************************
+000558 FD  PGM-ERR
+000559     LABEL RECORD STANDARD
+000560     DATA RECORD PGM-ERR-LIGNE.
+000561 01  PGM-ERR-LIGNE.
+000562     05  PG-HORODATE              PIC X(15).
+000563     05  PG-JOB-NAME              PIC X(08).
+000564     05  PG-FICHIER               PIC X(20).
+000565     05  PG-STATUT                PIC X(08).
+000567*****************************************************************
+000568*    DRV-EXC - DERIVES CONSTATEES SUR LES ZONES COMP-2 (BINAIRE
+000569*    FLOTTANT) PAR RAPPORT A LEUR EQUIVALENT DECIMAL FIXE DE
+000570*    REFERENCE. CF. 1710-CONTROLER-DERIVE-COMP2.
+000571*****************************************************************
+000572 FD  DRV-EXC
+000573     LABEL RECORD STANDARD
+000574     DATA RECORD DRV-EXC-LIGNE.
+000575 01  DRV-EXC-LIGNE.
+000576     05  DV-HORODATE              PIC X(15).
+000577     05  DV-ZONE                  PIC X(08).
+000578     05  DV-VALEUR-FLOTTANTE      PIC S9(07)V9(09) SIGN LEADING.
+000579     05  DV-VALEUR-ATTENDUE       PIC S9(07)V9(09) SIGN LEADING.
+000580     05  DV-ECART                 PIC S9(07)V9(09) SIGN LEADING.
+000581 WORKING-STORAGE SECTION.
+000450*****************************************************************
+000460*    ZONES DE TRAVAIL GENERALES
+000470*****************************************************************
+000480 01  french1                     PIC X(100) VALUE
+000490     'ça , ô Laetitia des îles !'.
+000500 01  french2                     PIC X(100) VALUE
+000510     'à Pâques ou à Noël ? où ça ?'.
+000520 01  W-OCTETS.
+000530     05  W-OCTET-1               PIC X.
+000540     05  W-OCTET-2               PIC X.
+000550 01  full-word                   PIC S9(9) BINARY.
+000560 01  ptr4 REDEFINES full-word    POINTER.
+000570 01  L-QTE                       PIC ZZ9,99 BLANK WHEN ZERO.
+002358*****************************************************************
+002359*    ZONES DU RAPPORT QTE-RPRT (BLANC PAR QUANTITE NULLE VS.
+002360*    BLANC PAR CHAMP SOURCE NON QUOTE) - VOIR 8100/8110/8120.
+002361*****************************************************************
+002362 01  W-QTE-SRC-STATUS            PIC XX.
+002363     88  QTE-SRC-OK              VALUE '00'.
+002364     88  QTE-SRC-FIN             VALUE '10'.
+002365 01  W-QTE-RPRT-STATUS           PIC XX.
+002600 01  W-QTE-NUM                   PIC 9(03)V99.
+002601 01  W-QTE-MOTIF                 PIC X(40).
+002714 01  W-BI-CSV-STATUS             PIC XX.
+002715     88  BI-CSV-OK               VALUE '00'.
+002716 01  W-BI-MONTANT-EDIT           PIC ZZZZ9,99.
+003555 01  W-KT-CSV-STATUS             PIC XX.
+003556     88  KT-CSV-OK               VALUE '00'.
+003557 01  W-KT-COND1-EDIT             PIC ZZZZ9.
+003558 01  W-KT-COND2-EDIT             PIC ZZZZ9.
+003559 01  W-KT-CHECKPOINT-EDIT        PIC ZZZZ9.
+003560 01  W-KT-FETCH-CAP-EDIT         PIC ZZZZ9.
+003561 01  W-KT-JOURS-RETRO-EDIT       PIC ZZZZ9.
+002744 01  W-TRACE-ETAPE               PIC X(40).
+000580 01  C                           PIC Z(1)9,9 VALUE ZERO.
+000590 01  W                           PIC S9(12)V999 COMP VALUE -9,9.
+000600 01  WFLOAT                      COMP-2 VALUE ZERO.
+000601*****************************************************************
+000602*    CONTROLE DE DERIVE SUR WFLOAT (COMP-2). WFLOAT EST RECALCULE
+000603*    A CHAQUE CONTROLE PAR 1708-ACCUMULER-WFLOAT (DIX ADDITIONS
+000604*    BINAIRES DE 0,1) PLUTOT QUE PORTE PAR UN LITTERAL, AFIN QUE
+000604*    LA DERIVE OBSERVEE SOIT REELLE. LA VALEUR DE REFERENCE EST
+000605*    PORTEE EN DECIMAL FIXE POUR EVITER QUE LA COMPARAISON
+000605*    ELLE-MEME NE SOIT SOUMISE AUX ARRONDIS BINAIRES.
+000605*****************************************************************
+000606 01  W-FLOAT-VALEUR-ATTENDUE     PIC S9(07)V9(09) SIGN LEADING
+000607                                 VALUE 1,000000000.
+000608 01  W-FLOAT-TOLERANCE           PIC S9(07)V9(09) SIGN LEADING
+000609                                 VALUE 0,000001000.
+000610 01  W-FLOAT-ECART               PIC S9(07)V9(09) SIGN LEADING.
+000610 01  W-IDX-WFLOAT                PIC 9(02) COMP VALUE ZERO.
+000611 01  W-DRV-EXC-STATUS            PIC XX.
+000612 01  W-FFFFFGS-STATUS            PIC XX.
+000620     88  FFFFFGS-OK              VALUE '00'.
+000630 01  W-SA-STATUS                 PIC XX.
+000640 01  W-SA-KEY                    PIC 9(04) COMP.
+000641*****************************************************************
+000642*    STATISTIQUES DE LONGUEUR D'ENREGISTREMENT POUR SA-FICHIER
+000643*****************************************************************
+000644 01  SA-STATS.
+000645     05  SA-STATS-NB-ECRITS      PIC 9(09) COMP VALUE 0.
+000646     05  SA-STATS-LONG-MIN       PIC 9(04) COMP VALUE 4092.
+000647     05  SA-STATS-LONG-MAX       PIC 9(04) COMP VALUE 0.
+000648     05  SA-STATS-LONG-TOTAL     PIC 9(11) COMP VALUE 0.
+000649     05  SA-STATS-LONG-MOYENNE   PIC 9(07)V99 COMP VALUE 0.
+003669*****************************************************************
+003670*    MTLGC1-STATS - CUMUL DU MONTANT MTLGC1 (C-TM00/BDEMAB) SUR
+003671*    LES LIGNES RETENUES, UTILISE PAR 7010-RAPPORT-STATS-SA POUR
+003672*    OBTENIR LA MOYENNE SOUMISE AU MODE D'ARRONDI PRODUIT
+003673*    (7005-DETERMINER-MODE-ARRONDI) ET RECONCILIEE PAR
+003674*    7012-RECONCILIER-ARRONDI.
+003675*****************************************************************
+003676 01  MTLGC1-STATS.
+003677     05  MTLGC1-NB-ECRITS        PIC 9(09) COMP VALUE 0.
+003678     05  MTLGC1-TOTAL            PIC S9(11)V99 COMP-3 VALUE 0.
+003679     05  MTLGC1-MOYENNE          PIC S9(09)V99 COMP-3 VALUE 0.
+003680     05  MTLGC1-MOY-DEF          PIC S9(09)V99 COMP-3 VALUE 0.
+000651*****************************************************************
+000652*    ERR-LIGNE - LIGNE DE MESSAGE D'ERREUR. LE CODE ERREUR EST
+000653*    DESORMAIS PORTE PAR UNE ZONE STRUCTUREE (ERR-CODE-ERREUR) ET
+000654*    PLUS SEULEMENT MELANGE AU TEXTE LIBRE (EX-ERR-LIGNE EN
+000655*    PIC X(120) UNIQUE), CE QUI PERMET LE TRI/FILTRAGE PAR CODE.
+000656*****************************************************************
+000650 01  ERR-LIGNE.
+000657     05  ERR-CODE-ERREUR         PIC X(08).
+000658     05  FILLER                  PIC X(01).
+000659     05  ERR-LIBELLE             PIC X(111).
+000660 01  TB07-CODOSS                 PIC X(07).
+000670 01  TB07-CODOTR                 PIC X(03).
+003477*****************************************************************
+003478*    SYNCTB07 - VOIR 6018-VERIFIER-SYNC-TB07. TB07-CODOSS ET
+003479*    TB07-CODOTR (CI-DESSUS) SERVENT DE ZONES DE RECEPTION AU
+003480*    CURSEUR C-SYNC-TB07.
+003481*****************************************************************
+003482 01  W-SYNC-COETBL               PIC X(05).
+003483 01  W-SYNC-NB-TB07              PIC 9(05) COMP VALUE ZERO.
+003484 01  W-SYNCTB07-STATUS           PIC XX.
+000680 01  PFKEY-INDICATOR             PIC 99 VALUE 00.
+000690     88  ENTER-KEY               VALUE 00.
+000700     88  CLEAR                   VALUE 93.
+000710     88  PA1                     VALUE 92.
+000720     88  PA2                     VALUE 94.
+000730     88  PA3                     VALUE 91.
+000740     88  PFK1                    VALUE 1.
+000750     88  PFK2                    VALUE 2.
+000760     88  PFK3                    VALUE 3.
+002772     88  PFK4                    VALUE 4.
+002773     88  PFK5                    VALUE 5.
+002774     88  PFK6                    VALUE 6.
+002775     88  PFK7                    VALUE 7.
+002776     88  PFK8                    VALUE 8.
+002777     88  PFK9                    VALUE 9.
+002778     88  PFK10                   VALUE 10.
+002779     88  PFK11                   VALUE 11.
+002780     88  PFK12                   VALUE 12.
+000770 01  KONSTANTES.
+000780     05  FILLER                  PICTURE X(200) VALUE
+000790     '6337 XXXXX/02/09XXXXXXXXXXXX  16:28:15YYYYYYY FREE
+000800-    '03/  /2005                                    wwww
+000810-    '99999xxxxxxx ca eclate a etre ou < YYYYY000000GOOD'.
+000811*****************************************************************
+000812*    ZONES CHARGEES DEPUIS KONSTAB A L'OUVERTURE DU TRAITEMENT.
+000813*    REMPLACENT LA VERSION COMPILEE EN DUR DE KONSTANTES POUR
+000814*    LE CODE TRAVAIL, LE SEUIL DE DATE ET LE LIBELLE D'ETAT.
+000815*****************************************************************
+000822*****************************************************************
+000823*    ZONES DE CAPTURE DES ERREURS FICHIER (DECLARATIVES)
+000824*****************************************************************
+000825 01  W-DERNIER-STATUT-FICHIER    PIC X(08).
+000826 01  W-DERNIER-FICHIER-EN-ERREUR PIC X(20).
+000827*****************************************************************
+000828*    CUMUL DES STATUTS VSAM RENCONTRES SUR FFFFFGS (F0AFFGS), PAR
+000829*    CODE STATUT DISTINCT. RAPPORTE EN FIN DE TRAITEMENT PAR
+000830*    Z-945-RAPPORTER-STATUTS-VSAM.
+000831*****************************************************************
+000832 01  W-NB-STATUTS-VSAM           PIC 9(03) COMP VALUE ZERO.
+000833 01  W-TAB-STATUTS-VSAM.
+000834     05  W-VS-ENTREE OCCURS 20 TIMES
+000835             INDEXED BY W-IDX-VS.
+000836         10  W-VS-CODE           PIC XX.
+000837         10  W-VS-COMPTE         PIC 9(07) COMP VALUE ZERO.
+002120*****************************************************************
+002121*    PARCOURS DL/I DU SEGMENT SEGC (BASE ADHERENTS IMS) PAR GU
+002122*    SUCCESSIFS - VOIR 8000-PARCOURIR-SEGMENTS-DLI. UN CHECKPOINT
+002123*    IMS (CHKP) EST PRIS TOUS LES KT-CHECKPOINT-INTERVAL SEGMENTS
+002124*    LUS, AU MEME RYTHME QUE LE COMMIT DB2 DE C-TM00.
+002125*****************************************************************
+002126 COPY DLIPCBC.
+002127 01  DL-SEGC-AREA.
+002128     05  DL-SEGC-CLE             PIC X(08).
+002129     05  DL-SEGC-LIBELLE         PIC X(72).
+002130 01  W-DLI-SEGLEN                PIC 9(04) COMP VALUE ZERO.
+002131 01  W-NB-LUS-DLI                PIC 9(07) COMP VALUE ZERO.
+002132 01  W-QUOTIENT-CHKP-DLI         PIC 9(07) COMP VALUE ZERO.
+002133 01  W-RESTE-CHKP-DLI            PIC 9(05) COMP VALUE ZERO.
+002134 01  W-CHKP-ID-DLI               PIC X(08) VALUE 'HORROR01'.
+002135 01  W-FIN-DLI                   PIC X VALUE 'N'.
+002136     88  FIN-DLI                 VALUE 'O'.
+002237*****************************************************************
+002238*    TABLE DE TRADUCTION CODE-PAGE / ACCENTS (CPT-TAB), APPLIQUEE
+002239*    PAR 8015-TRADUIRE-LIBELLE-SEGC AU MOYEN DU VERBE TRANSLATE.
+002240*    LES DEUX CHAINES W-CPT-CHAINE-SOURCE/CIBLE SONT CONSTRUITES
+002241*    UNE FOIS AU CHARGEMENT (1535-CONSTRUIRE-CHAINES-CPT) A PARTIR
+002242*    DES PAIRES LUES DANS LA TABLE.
+002243*****************************************************************
+002244 01  W-CPT-TAB-STATUS            PIC XX.
+002245     88  CPT-TAB-OK              VALUE '00'.
+002246     88  CPT-TAB-FIN             VALUE '10'.
+002247 01  W-NB-CPT-ENTREES            PIC 9(03) COMP VALUE ZERO.
+002248 01  W-TAB-CPT.
+002249     05  W-CPT-ENTREE OCCURS 94 TIMES
+002250             INDEXED BY W-IDX-CPT.
+002251         10  W-CPT-SOURCE        PIC X(01).
+002252         10  W-CPT-CIBLE         PIC X(01).
+002253 01  W-CPT-CHAINE-SOURCE         PIC X(94) VALUE SPACES.
+002254 01  W-CPT-CHAINE-CIBLE          PIC X(94) VALUE SPACES.
+002797*****************************************************************
+002798*    RETCOD-TAB CHARGEE PAR 1545-CHARGER-RETCODTAB DANS W-TAB-
+002799*    RETCOD. 2005-RECHERCHER-LIBELLE-RETOUR Y CHERCHE LE LIBELLE
+002800*    DU CODE RETOUR COURANT (W-CODE-RETOUR-FONCTION).
+002801*****************************************************************
+002802 01  W-RETCOD-TAB-STATUS         PIC XX.
+002803     88  RETCOD-TAB-OK           VALUE '00'.
+002804     88  RETCOD-TAB-FIN          VALUE '10'.
+002805 01  W-NB-RETCOD-ENTREES         PIC 9(03) COMP VALUE ZERO.
+002806 01  W-TAB-RETCOD.
+002807     05  W-RETCOD-ENTREE OCCURS 50 TIMES
+002808             INDEXED BY W-IDX-RETCOD.
+002809         10  W-RETCOD-CODE       PIC 9(04).
+002810         10  W-RETCOD-LIBELLE    PIC X(40).
+002811 01  W-LIBELLE-RETOUR-FONCTION   PIC X(40) VALUE SPACES.
+002926*****************************************************************
+002927*    VAL-RULES CHARGEE PAR 1550-CHARGER-VALRULES DANS W-TAB-
+002928*    VALRULES. 2002-DETERMINER-VALLIG Y CHERCHE LA REGLE DE LA
+002929*    BIBLIOTHEQUE APPELANTE COURANTE (W-FROMBIB) POUR ALIMENTER
+002930*    W-VALLIG. A DEFAUT DE REGLE, LA VALEUR DE W-VALLIG RECUE DE
+002931*    L'APPELANT EST CONSERVEE SANS MODIFICATION.
+002932*****************************************************************
+002933 01  W-VAL-RULES-STATUS          PIC XX.
+002934     88  VAL-RULES-OK            VALUE '00'.
+002935     88  VAL-RULES-FIN           VALUE '10'.
+002936 01  W-NB-VALRULES-ENTREES       PIC 9(03) COMP VALUE ZERO.
+002937 01  W-TAB-VALRULES.
+002938     05  W-VALRULES-ENTREE OCCURS 30 TIMES
+002939             INDEXED BY W-IDX-VALRULES.
+002940         10  W-VR-FROMBIB        PIC X(08).
+002941         10  W-VR-VALLIG         PIC X(03).
+002999*****************************************************************
+003000*    ENTETE/PIED DE RAPPORT COMMUNS, CONSTRUITS UNE FOIS PAR
+003001*    1555-CONSTRUIRE-ENTETE-RAPPORT ET ECRITS PAR RAPNIV/RAPRECP
+003002*    EN PREMIERE ET DERNIERE LIGNE DE CHAQUE CONSULTATION.
+003003*****************************************************************
+003004 01  W-RAPPORT-ENTETE-LIGNE      PIC X(76) VALUE SPACES.
+003005 01  W-RAPPORT-PIED-LIGNE        PIC X(76) VALUE SPACES.
+002137 01  W-KONSTAB-STATUS            PIC XX.
+000817     88  KONSTAB-OK              VALUE '00'.
+000818     88  KONSTAB-FIN             VALUE '10'.
+000827 01  W-VALID-EXC-STATUS          PIC XX.
+000828*****************************************************************
+000829*    ZONES DE VALIDATION DE LA BIBLIOGRAPHIE D'ORIGINE
+000830*****************************************************************
+000831 01  W-FROMBIB                   PIC X(08).
+000832 01  W-VALLIG                    PIC X(03).
+000833 01  W-VALIDE                    PIC X(01).
+000834 01  W-CODE-RETOUR-FONCTION      PIC 9(04).
+000835     88  FONCTION-OK             VALUE 0.
+000836 01  W-HORODATE-TRAVAIL.
+000837     05  W-HORO-DATE             PIC 9(06).
+000838     05  W-HORO-HEURE             PIC 9(08).
+000819 01  KT-JOB-CODE                 PIC X(08) VALUE '6337'.
+000820 01  KT-DATE-SEUIL               PIC X(10) VALUE '03/  /2005'.
+000821 01  KT-LIBELLE-ETAT             PIC X(08) VALUE 'GOOD'.
+000822 01  KT-COND1-SEUIL              PIC 9(05) COMP VALUE 1.
+000823 01  KT-COND2-SEUIL              PIC 9(05) COMP VALUE 10.
+003655*****************************************************************
+003656*    KT-DISCLAIMER-OFF-JOB - CODE TRANSACTION (KT-JOB-CODE) POUR
+003657*    LEQUEL L'AVERTISSEMENT FRAIS DOIT ETRE SUPPRIME. A BLANC
+003658*    (VALEUR PAR DEFAUT), L'AVERTISSEMENT RESTE AFFICHE POUR
+003659*    TOUTES LES TRANSACTIONS (CF. 1700-CONTROLER-SEUILS).
+003660*****************************************************************
+003661 01  KT-DISCLAIMER-OFF-JOB       PIC X(08) VALUE SPACES.
+000840*****************************************************************
+000841*    TABLE DES MODES D'ARRONDI PAR PRODUIT, CHARGEE DEPUIS PRD-RND
+000842*    A DEFAUT D'ENTREE POUR LE PRODUIT COURANT (KT-JOB-CODE), LE
+000843*    MODE PAR DEFAUT 'U' (ARRONDI USUEL, AU PLUS PRES, ECARTE DE
+000844*    ZERO) EST APPLIQUE.
+000845*****************************************************************
+000846 01  W-NB-MODES-ARRONDI          PIC 9(03) COMP VALUE ZERO.
+000847 01  W-TAB-MODES-ARRONDI.
+000848     05  W-TMA-ENTREE OCCURS 50 TIMES
+000849             INDEXED BY W-IDX-TMA.
+000850         10  W-TMA-CODE-PRODUIT  PIC X(08).
+000851         10  W-TMA-MODE          PIC X(01).
+000852 01  W-MODE-ARRONDI-COURANT      PIC X(01) VALUE 'U'.
+000853     88  MODE-ARRONDI-PRES-PAIR  VALUE 'N'.
+000854     88  MODE-ARRONDI-TRONQUE    VALUE 'T'.
+000855     88  MODE-ARRONDI-USUEL      VALUE 'U'.
+000856 01  W-PRD-RND-STATUS            PIC XX.
+000857     88  PRD-RND-OK              VALUE '00'.
+000858     88  PRD-RND-FIN             VALUE '10'.
+000859 01  W-RND-RPRT-STATUS           PIC XX.
+000860 01  W-RND-RPRT-ECART            PIC S9(07)V99 COMP VALUE 0.
+000824*****************************************************************
+000825*    ZONES DE TRAVAIL DU CONTROLE DANGLING-ELSE (EX-DANGLING-
+000826*    ELSE). LES SEUILS SONT DESORMAIS LUS DANS KONSTAB CI-DESSUS.
+000827*****************************************************************
+000828 01  W-COND1                     PIC 9(05) COMP VALUE ZERO.
+000829 01  W-COND2                     PIC 9(05) COMP VALUE ZERO.
+001500*****************************************************************
+001501*    AVERTISSEMENT FRAIS, AFFICHE UNIQUEMENT QUAND COND1
+001502*    ATTEINT LE SEUIL (CF. 1700-CONTROLER-SEUILS).
+001503*****************************************************************
+001504 01  W-DISCLAIMER-FRAIS          PIC X(60) VALUE
+001505     'ATTENTION, LES FRAIS SONT A LA CHARGE DU DONNEUR D''ORDRE'.
+001506*****************************************************************
+001507*    DATE DE TRAITEMENT RETENUE APRES PRISE EN COMPTE DU
+001508*    TROISIEME PARAMETRE RUN-DATE-parms (CF. 1600-TRACER-ENV).
+001509*****************************************************************
+001510 01  W-DATE-TRAITEMENT           PIC 9(08) VALUE ZERO.
+000830*****************************************************************
+000831*    ZONES DE LA LECTURE CICS DU SEGMENT FQZ001E (U-100-READ-
+000832*    FQZ001E). RESP EST DESORMAIS TESTE APRES CHAQUE LECTURE.
+000833*****************************************************************
+000834 01  SEGNAME-FQZ001E             PIC X(08) VALUE 'FQZ001E'.
+000835 01  WT2625E                     PIC X(80).
+000836 01  E2625-CLE-PRIM-SAZT         PIC X(12).
+000837 01  W-RESP-FQZ001E              PIC S9(08) COMP.
+000838*****************************************************************
+000844*    ZONES D'HORODATAGE CICS (F81HF) - YA2D-YEAR RESTE SUR 2
+000845*    CHIFFRES POUR COMPATIBILITE AVEC LES TRAITEMENTS EXISTANTS ;
+000846*    YA2D-CCYYMMDD CAPTURE DESORMAIS LA DATE COMPLETE AVEC LE
+000847*    SIECLE (FORMATTIME YYYYMMDD) POUR LEVER L'AMBIGUITE AN 2000.
+000848*****************************************************************
+000849 01  YA2D-HEABS                  PIC S9(08) COMP.
+000850 01  YA2D-DABAM1                 PIC X(10).
+000851 01  YA2D-ZHETR                  PIC X(08).
+000852 01  YA2D-YEAR                   PIC 9(04).
+000853 01  YA2D-ZDJSA                  PIC 9(04).
+000854 01  YA2D-CCYYMMDD               PIC 9(08).
+000855*****************************************************************
+000856*    ZONES DE F92OQ-900 - ENCHAINEMENT DE CICS LINK VERS PG000A
+000857*    ET PG000B. RESP EST DESORMAIS TESTE APRES CHAQUE LINK (LE
+000858*    CODE D'ORIGINE NE TESTAIT RIEN ET LAISSAIT CICS ABENDER LA
+000859*    TRANSACTION AU PREMIER PROGRAMME INDISPONIBLE).
+000860*****************************************************************
+000861 01  ZL00-LCPG8                  PIC X(08).
+000862 01  ZL99-LICOA                  PIC X(256).
+000863 01  ZL00-QLENR                  PIC S9(04) COMP.
+000864 01  W-RESP-LINK                 PIC S9(08) COMP.
+000865*****************************************************************
+000866*    GESTION DE L'ABORT DE TRANSACTION (EX-APPEL ADLAATR). SI LE
+000867*    TRAITEMENT NE PEUT CONTINUER, UN DIAGNOSTIC EST DESORMAIS
+000868*    JOURNALISE AVANT L'ABEND CICS 'TABT' (L'ABEND NE LAISSAIT
+000869*    AUPARAVANT AUCUNE TRACE EXPLOITABLE DANS LE LOG).
+000870*****************************************************************
+000871 01  W-ABT-ACTION                PIC X VALUE 'C'.
+000872     88  ABT-CONTINUE-PROCESS    VALUE 'C'.
+000873     88  ABT-DO-WRITE            VALUE 'W'.
+000874     88  ABT-DO-TRANSFER         VALUE 'T'.
+000875 01  W-ABT-NEXT-PROGRAM-NAME     PIC X(08) VALUE SPACES.
+000876*****************************************************************
+000877*    PISTE D'AUDIT DES TRANSFERTS INTER-PROGRAMMES (TRN-AUDIT).
+000878*    UNE LIGNE PAR LINK/XCTL, POUR RETROUVER LA CHAINE DE
+000879*    PROGRAMMES TRAVERSEE EN CAS D'INCIDENT.
+000880*****************************************************************
+000881 01  W-TRN-AUDIT-STATUS          PIC XX.
+000882 01  W-PROGRAMME-COURANT         PIC X(08) VALUE 'HORROR'.
+000883 01  W-TRN-TYPE                  PIC X(04).
+000884*****************************************************************
+000885*    MISE EN ATTENTE DE REVUE SUPERVISEUR (ISSUE ABT-DO-WRITE).
+000886*****************************************************************
+000887 01  W-REV-EXC-STATUS            PIC XX.
+000888 01  W-MSG-ERREUR-ABT            PIC X(79) VALUE SPACES.
+000889 01  W-PGM-ERR-STATUS            PIC XX.
+000838*****************************************************************
+000839*    ZONE DE COMMUNICATION SQL (SQLCA) ET ZONES DE TRAVAIL DU
+000840*    CURSEUR C-TM00 (PARCOURS AFFVDKP/BDEMAB AVEC POINT DE
+000841*    REPRISE PAR COMMIT PERIODIQUE).
+000842*****************************************************************
+000843 COPY SQLCA.
+000846 01  TM00-CTENRE                 PIC X(06).
+000847 01  TM00-MTLGC1                 PIC S9(09)V99 COMP-3.
+000848 01  TM00-COANAL                 PIC X(05).
+000849 01  TM00-COADHF                 PIC X(09).
+000850 01  KT-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 1000.
+000851 01  KT-FETCH-FIRST-CAP          PIC 9(05) COMP VALUE 999.
+000852 01  KT-JOURS-RETROSPECT         PIC 9(05) COMP VALUE 1.
+000852 01  W-NB-LUS-C-TM00             PIC 9(07) COMP VALUE ZERO.
+000853 01  W-QUOTIENT-CHECKPOINT       PIC 9(07) COMP VALUE ZERO.
+000854 01  W-RESTE-CHECKPOINT          PIC 9(05) COMP VALUE ZERO.
+000865*****************************************************************
+000866*    DETECTION DES EVENEMENTS EN DOUBLE SUR LE CURSEUR C-TM00.
+000867*****************************************************************
+000868 01  W-DERNIER-CTENRE            PIC X(06) VALUE SPACES.
+000869 01  W-DERNIER-COANAL            PIC X(05) VALUE SPACES.
+000870 01  W-DERNIER-COADHF            PIC X(09) VALUE SPACES.
+000871 01  W-DUP-EXC-STATUS            PIC XX.
+000872 01  W-NB-DOUBLONS-C-TM00        PIC 9(07) COMP VALUE ZERO.
+000873*****************************************************************
+000874*    APPEL DES PROCEDURES STOCKEES ARBK005/ARBK006.
+000875*****************************************************************
+000876 01  ARB-PGM-NAME                PIC X(08).
+000877 01  W-PRC-EXC-STATUS            PIC XX.
+000878 01  W-PROCEDURE-COURANTE        PIC X(12).
+000855*****************************************************************
+000856*    ZONES DU CURSEUR C-MH37-U (CONSULTATION DU NIVEAU DE
+000857*    COTISATION D'UN ADHERENT SUR AFFVEAP - RAPPORT RAPNIV).
+000858*****************************************************************
+000859 01  MH37-COETBL                 PIC X(05).
+000860 01  MH37-COADHF                 PIC X(09).
+000861 01  MH37-CETRTF                 PIC X(05).
+000862 01  MH37-COTRTO                 PIC X(05).
+000863 01  MH37-COTNET                 PIC S9(07)V99 COMP-3.
+000864 01  W-RAPNIV-STATUS             PIC XX.
+000865*****************************************************************
+000866*    ZONES DE LA RECONCILIATION TBXXECP / AFFVEAP (RAPPORT
+000867*    RAPRECP) - REUTILISENT LA CLE DE L'ADHERENT COURANT.
+000868*****************************************************************
+000869 01  QQ28-COETBL                 PIC X(05).
+000870 01  QQ28-COADHF                 PIC X(09).
+000871 01  QQ28-COTRTO                 PIC X(05).
+000872 01  QQ28-NB                     PIC S9(05) COMP.
+003111*****************************************************************
+003112*    ZONES HOTE DU CURSEUR C-ORPHELINS (6015/6016) - BALAYAGE
+003113*    COMPLET DES COTISATIONS AFFVEAP ORPHELINES DE TBXXECP.
+003114*****************************************************************
+003115 01  W-ORP-COETBL                PIC X(05).
+003116 01  W-ORP-COADHF                PIC X(09).
+003117 01  W-ORP-COTRTO                PIC X(05).
+003118 01  W-ORP-NB                    PIC S9(05) COMP.
+003119*****************************************************************
+003120*    SYS-EXC - JOURNAL UNIQUE DES EVENEMENTS SYSTEME PAR NIVEAU
+003121*    DE GRAVITE (INF/AVT/CRI/FAT), CF. 1557-TRACER-DEMARRAGE-SYS,
+003122*    Z-930-MISE-EN-ATTENTE-REVUE, Z-990-PROGRAM-ERROR ET
+003123*    Z-900-GERER-ABORT.
+003124*****************************************************************
+003125 01  W-SYS-EXC-STATUS            PIC XX.
+003126     88  SYS-EXC-OK              VALUE '00'.
+003233*****************************************************************
+003234*    FGS-DUP - VOIR 7020-WRITE-FFFFFGS/7025-TRACER-DOUBLON-
+003235*    FFFFFGS. STATUT '22' VSAM = TENTATIVE D'ECRITURE SUR UNE CLE
+003236*    FFFFFGS-CLE DEJA PRESENTE.
+003237*****************************************************************
+003238 01  W-FGS-DUP-STATUS            PIC XX.
+003300*****************************************************************
+003301*    RUN-STATS - VOIR 7030-RAPPORTER-STATS-FIN-TRAITEMENT.
+003302*****************************************************************
+003303 01  W-RUN-STATS-STATUS          PIC XX.
+003377*****************************************************************
+003378*    CHKPT-FGS - POINT DE REPRISE FFFFFGS. VOIR 7020-WRITE-
+003379*    FFFFFGS, 7022-CHECKPOINTER-FFFFFGS ET 1558-RESTAURER-POINT-
+003380*    REPRISE-FFFFFGS.
+003381*****************************************************************
+003382 01  W-CHKPT-FGS-STATUS          PIC XX.
+003383     88  CHKPT-FGS-OK            VALUE '00'.
+003384 01  W-NB-ECRITS-FFFFFGS         PIC 9(07) COMP VALUE ZERO.
+003385 01  W-QUOTIENT-CHKP-FGS         PIC 9(07) COMP VALUE ZERO.
+003386 01  W-RESTE-CHKP-FGS            PIC 9(05) COMP VALUE ZERO.
+003387 01  W-CLE-REPRISE-FFFFFGS       PIC X(12) VALUE SPACES.
+003388 01  W-REPRISE-FFFFFGS-SW        PIC X VALUE 'N'.
+003389     88  REPRISE-FFFFFGS-TROUVEE VALUE 'O'.
+000873 01  W-RAPRECP-STATUS            PIC XX.
+000820 01  cb1.
+000830     05  ptr1                    POINTER OCCURS 256.
+000840 01  cb2.
+000850     05  ptr2                    POINTER OCCURS 256.
+000851*****************************************************************
+000852*    INDICES DE REMPLISSAGE DE CB1/CB2 - LES DEUX TABLES N'ONT
+000853*    QUE 256 POSITIONS ; L'INDICE EST DESORMAIS CONTROLE AVANT
+000854*    CHAQUE SET POUR EVITER TOUT DEBORDEMENT (CF. F92OQ-900).
+000855*****************************************************************
+000856 01  W-IDX-CB1                   PIC 9(03) COMP VALUE ZERO.
+000857 01  W-IDX-CB2                   PIC 9(03) COMP VALUE ZERO.
+000860 LINKAGE SECTION.
+000870 01  ARBU009-parms.
+000880     05  job-name                PIC X(08).
+000890     05  MSG-CLASS               PIC X(08).
+000900     05  ENV                     PIC X.
+000910         88  BATCH                VALUE 'b'.
+000920         88  CICS                 VALUE 'c'.
+000921         88  REMOTE               VALUE 'r'.
+000930     05  USER-ID                 PIC X(08).
+000931     05  RUN-MODE                PIC X.
+000932         88  RUN-MODE-TEST        VALUE 'T'.
+000933         88  RUN-MODE-PROD        VALUE 'P'.
+002741     05  TRACE-MODE              PIC X.
+002742         88  TRACE-MODE-ON        VALUE 'Y'.
+002743         88  TRACE-MODE-OFF       VALUE 'N'.
+000940*****************************************************************
+000950*    ZONE POUR RETOUR DONNEES
+000960*****************************************************************
+000970 COPY CXXXXX3C.
+000971*****************************************************************
+000972*    DATE DE TRAITEMENT PASSEE PAR L'ORDONNANCEUR (TROISIEME
+000973*    PARAMETRE) - CONFRONTEE A KT-DATE-SEUIL DANS 1600-TRACER-ENV.
+000974*****************************************************************
+000975 01  RUN-DATE-parms.
+000976     05  RUN-DATE-CCYYMMDD       PIC 9(08).
+000978 PROCEDURE DIVISION USING ARBU009-parms CXXXXX3C-RETOUR
+000979     RUN-DATE-parms.
+000981*****************************************************************
+000982*    DECLARATIVES - CAPTURE CENTRALISEE DES ERREURS FICHIER.
+000983*    CHAQUE FICHIER DE HORROR DISPOSE DESORMAIS DE SA PROPRE
+000984*    PROCEDURE D'ERREUR, QUI ALIMENTE LES MEMES ZONES DE TRACE.
+000985*****************************************************************
+000986 DECLARATIVES.
+000987 SECFFGS SECTION.
+000988     USE AFTER ERROR PROCEDURE ON FFFFFGS.
+000989 F0AFFGS.
+000990     MOVE 'FFFFFGS' TO W-DERNIER-FICHIER-EN-ERREUR.
+000991     MOVE W-FFFFFGS-STATUS TO W-DERNIER-STATUT-FICHIER.
+000992     DISPLAY 'HORROR - ERREUR FFFFFGS - STATUT '
+000993         W-FFFFFGS-STATUS.
+002070     PERFORM Z-940-COMPTER-STATUT-VSAM THRU Z-940-EXIT.
+001450     PERFORM Z-990-PROGRAM-ERROR THRU Z-990-EXIT.
+000994 F0AFFGS-EXIT.
+000995     EXIT.
+000996 SECSA SECTION.
+000997     USE AFTER ERROR PROCEDURE ON SA-FICHIER.
+000998 F0ASA.
+000999     MOVE 'SA-FICHIER' TO W-DERNIER-FICHIER-EN-ERREUR.
+001000     MOVE W-SA-STATUS TO W-DERNIER-STATUT-FICHIER.
+001001     DISPLAY 'HORROR - ERREUR SA-FICHIER - STATUT ' W-SA-STATUS.
+001451     PERFORM Z-990-PROGRAM-ERROR THRU Z-990-EXIT.
+001002 F0ASA-EXIT.
+001003     EXIT.
+001004 END DECLARATIVES.
+001070 MAIN-PROCESS SECTION.
+001080 MAIN-PROCESS-START.
+001090     DISPLAY 'HORROR - DEBUT DE TRAITEMENT'.
+002758     MOVE '1500-CHARGER-KONSTAB' TO W-TRACE-ETAPE.
+002759     PERFORM 1605-TRACER-ETAPE THRU 1605-EXIT.
+001085     PERFORM 1500-CHARGER-KONSTAB THRU 1500-EXIT.
+003562     PERFORM 1501-EXPORTER-CSV-KONSTANTES THRU 1501-EXIT.
+002760     MOVE '1520-CHARGER-PRDRND' TO W-TRACE-ETAPE.
+002761     PERFORM 1605-TRACER-ETAPE THRU 1605-EXIT.
+001099     PERFORM 1520-CHARGER-PRDRND THRU 1520-EXIT.
+002310     PERFORM 1530-CHARGER-CPTTAB THRU 1530-EXIT.
+002871     PERFORM 1545-CHARGER-RETCODTAB THRU 1545-EXIT.
+002977     PERFORM 1550-CHARGER-VALRULES THRU 1550-EXIT.
+003031     PERFORM 1555-CONSTRUIRE-ENTETE-RAPPORT THRU 1555-EXIT.
+003163     PERFORM 1557-TRACER-DEMARRAGE-SYS THRU 1557-EXIT.
+003447     PERFORM 1558-RESTAURER-POINT-REPRISE-FFFFFGS THRU 1558-EXIT.
+001086     PERFORM 1600-TRACER-ENV THRU 1600-EXIT.
+001087     PERFORM 1700-CONTROLER-SEUILS THRU 1700-EXIT.
+001098     PERFORM 1710-CONTROLER-DERIVE-COMP2 THRU 1710-EXIT.
+002764     MOVE '5000-PARCOURIR-C-TM00' TO W-TRACE-ETAPE.
+002765     PERFORM 1605-TRACER-ETAPE THRU 1605-EXIT.
+001089     PERFORM 5000-PARCOURIR-C-TM00 THRU 5000-EXIT.
+002766     MOVE '6000-CONSULTER-NIVEAU-ADHERENT' TO W-TRACE-ETAPE.
+002767     PERFORM 1605-TRACER-ETAPE THRU 1605-EXIT.
+001091     PERFORM 6000-CONSULTER-NIVEAU-ADHERENT THRU 6000-EXIT.
+001092     PERFORM 6010-RECONCILIER-TBXXECP THRU 6010-EXIT.
+001093     PERFORM 6020-APPELER-PROCEDURES-STOCKEES THRU 6020-EXIT.
+002768     MOVE '8000-PARCOURIR-SEGMENTS-DLI' TO W-TRACE-ETAPE.
+002769     PERFORM 1605-TRACER-ETAPE THRU 1605-EXIT.
+002119     PERFORM 8000-PARCOURIR-SEGMENTS-DLI THRU 8000-EXIT.
+002602     PERFORM 8100-PARCOURIR-QTE-SOURCE THRU 8100-EXIT.
+002770     MOVE 'F81HF / F92OQ-900' TO W-TRACE-ETAPE.
+002771     PERFORM 1605-TRACER-ETAPE THRU 1605-EXIT.
+001094     PERFORM F81HF THRU F81HF-EXIT.
+001095     PERFORM F92OQ-900 THRU F92OQ-900-EXIT.
+003629     MOVE '2000-VALIDER-FONCTION' TO W-TRACE-ETAPE.
+003630     PERFORM 1605-TRACER-ETAPE THRU 1605-EXIT.
+003631     PERFORM 2000-VALIDER-FONCTION THRU 2000-EXIT.
+001096     PERFORM Z-900-GERER-ABORT THRU Z-900-EXIT.
+002117     PERFORM 7010-RAPPORT-STATS-SA THRU 7010-EXIT.
+002118     PERFORM Z-945-RAPPORTER-STATUTS-VSAM THRU Z-945-EXIT.
+003353     PERFORM 7030-RAPPORTER-STATS-FIN-TRAITEMENT THRU 7030-EXIT.
+001100 MAIN-PROCESS-RETURN.
+001110     EXIT.
+003668     GOBACK.
+001101*****************************************************************
+001102*    1500-CHARGER-KONSTAB - LECTURE DE LA TABLE DE PARAMETRES
+001103*    KONSTAB ET MISE A JOUR DES ZONES KT- CORRESPONDANTES. EN
+001104*    L'ABSENCE D'UNE RUBRIQUE, LA VALEUR COMPILEE PAR DEFAUT
+001105*    (INITIALISEE EN WORKING-STORAGE) EST CONSERVEE.
+001106*****************************************************************
+001107 1500-CHARGER-KONSTAB.
+001108     OPEN INPUT KONSTAB.
+001109     IF NOT KONSTAB-OK
+001110        DISPLAY 'HORROR - KONSTAB INDISPONIBLE, VALEURS PAR '
+001111            'DEFAUT CONSERVEES - STATUT ' W-KONSTAB-STATUS
+001112        GO TO 1500-EXIT
+001113     END-IF.
+001114     PERFORM UNTIL KONSTAB-FIN
+001115        READ KONSTAB
+001116           AT END SET KONSTAB-FIN TO TRUE
+001117           NOT AT END PERFORM 1510-AFFECTER-RUBRIQUE THRU
+001118              1510-EXIT
+001119        END-READ
+001120     END-PERFORM.
+001121     CLOSE KONSTAB.
+001122 1500-EXIT.
+001123     EXIT.
+003563*****************************************************************
+003564*    1501-EXPORTER-CSV-KONSTANTES - EXPORT CSV DES ZONES KT-
+003565*    TELLES QUE VENANT D'ETRE CHARGEES (OU LAISSEES PAR DEFAUT)
+003566*    PAR 1500-CHARGER-KONSTAB, A DESTINATION DE L'INTERFACE DE
+003567*    SUIVI D'EXPLOITATION - MEME PRINCIPE QUE 6005-EXPORTER-CSV.
+003568*****************************************************************
+003569 1501-EXPORTER-CSV-KONSTANTES.
+003570     OPEN OUTPUT KT-CSV.
+003571     MOVE KT-COND1-SEUIL TO W-KT-COND1-EDIT.
+003572     MOVE KT-COND2-SEUIL TO W-KT-COND2-EDIT.
+003573     MOVE KT-CHECKPOINT-INTERVAL TO W-KT-CHECKPOINT-EDIT.
+003574     MOVE KT-FETCH-FIRST-CAP TO W-KT-FETCH-CAP-EDIT.
+003575     MOVE KT-JOURS-RETROSPECT TO W-KT-JOURS-RETRO-EDIT.
+003576     MOVE SPACES TO KT-CSV-LIGNE.
+003577     STRING KT-JOB-CODE DELIMITED BY SIZE ','  DELIMITED BY SIZE
+003578         KT-DATE-SEUIL DELIMITED BY SIZE ','  DELIMITED BY SIZE
+003579         KT-LIBELLE-ETAT DELIMITED BY SIZE ','  DELIMITED BY SIZE
+003580         W-KT-COND1-EDIT DELIMITED BY SIZE ','  DELIMITED BY SIZE
+003581         W-KT-COND2-EDIT DELIMITED BY SIZE ','  DELIMITED BY SIZE
+003582         W-KT-CHECKPOINT-EDIT DELIMITED BY SIZE ','  DELIMITED BY
+003583         SIZE W-KT-FETCH-CAP-EDIT DELIMITED BY SIZE ','
+003584         DELIMITED BY SIZE W-KT-JOURS-RETRO-EDIT DELIMITED BY SIZE
+003585         INTO KT-CSV-LIGNE
+003586     END-STRING.
+003587     WRITE KT-CSV-LIGNE.
+003588     CLOSE KT-CSV.
+003589 1501-EXIT.
+003590     EXIT.
+001124 1510-AFFECTER-RUBRIQUE.
+001125     EVALUATE KONSTAB-RUBRIQUE
+001126        WHEN 'JOB-CODE'
+001127           MOVE KONSTAB-VALEUR (1:8) TO KT-JOB-CODE
+001128        WHEN 'DATE-SEUIL'
+001129           MOVE KONSTAB-VALEUR (1:10) TO KT-DATE-SEUIL
+001130        WHEN 'LIBELLE-ETAT'
+001131           MOVE KONSTAB-VALEUR (1:8) TO KT-LIBELLE-ETAT
+001201        WHEN 'COND1-SEUIL'
+001202           MOVE KONSTAB-VALEUR (1:5) TO KT-COND1-SEUIL
+001203        WHEN 'COND2-SEUIL'
+001204           MOVE KONSTAB-VALEUR (1:5) TO KT-COND2-SEUIL
+001205        WHEN 'CHECKPOINT-INTERVAL'
+001206           MOVE KONSTAB-VALEUR (1:5) TO KT-CHECKPOINT-INTERVAL
+001207        WHEN 'FETCH-FIRST-CAP'
+001208           MOVE KONSTAB-VALEUR (1:5) TO KT-FETCH-FIRST-CAP
+001209        WHEN 'JOURS-RETROSPECT'
+001210           MOVE KONSTAB-VALEUR (1:5) TO KT-JOURS-RETROSPECT
+003662        WHEN 'DISCLAIMER-OFF-JOB'
+003663           MOVE KONSTAB-VALEUR (1:8) TO KT-DISCLAIMER-OFF-JOB
+001132        WHEN OTHER
+001133           DISPLAY 'HORROR - RUBRIQUE KONSTAB INCONNUE : '
+001134               KONSTAB-RUBRIQUE
+001135     END-EVALUATE.
+001136 1510-EXIT.
+001137     EXIT.
+001138*****************************************************************
+001139*    1520-CHARGER-PRDRND - CHARGEMENT EN TABLE DES MODES D'ARRONDI
+001140*    PAR PRODUIT (CF. 7005-DETERMINER-MODE-ARRONDI POUR LA
+001141*    RECHERCHE). FICHIER ABSENT OU VIDE : LE MODE PAR DEFAUT 'U'
+001142*    RESTE EN VIGUEUR POUR TOUS LES PRODUITS.
+001143*****************************************************************
+001144 1520-CHARGER-PRDRND.
+001145     OPEN INPUT PRD-RND.
+001146     IF NOT PRD-RND-OK
+001147        DISPLAY 'HORROR - PRD-RND INDISPONIBLE, MODE D''ARRONDI '
+001148            'PAR DEFAUT CONSERVE - STATUT ' W-PRD-RND-STATUS
+001149        GO TO 1520-EXIT
+001150     END-IF.
+001151     PERFORM UNTIL PRD-RND-FIN
+001152        READ PRD-RND
+001153           AT END SET PRD-RND-FIN TO TRUE
+001154           NOT AT END PERFORM 1525-EMPILER-MODE-ARRONDI THRU
+001155              1525-EXIT
+001156        END-READ
+001157     END-PERFORM.
+001158     CLOSE PRD-RND.
+001159 1520-EXIT.
+001160     EXIT.
+001161 1525-EMPILER-MODE-ARRONDI.
+001162     IF W-NB-MODES-ARRONDI < 50
+001163        ADD 1 TO W-NB-MODES-ARRONDI
+001164        MOVE PR-CODE-PRODUIT TO
+001165            W-TMA-CODE-PRODUIT (W-NB-MODES-ARRONDI)
+001166        MOVE PR-MODE-ARRONDI TO
+001167            W-TMA-MODE (W-NB-MODES-ARRONDI)
+001168     ELSE
+001169        DISPLAY 'HORROR - TABLE DES MODES D''ARRONDI PLEINE (50 '
+001170            'PRODUITS MAXIMUM) - ENTREE IGNOREE : '
+002033            PR-CODE-PRODUIT
+001171     END-IF.
+001172 1525-EXIT.
+001173     EXIT.
+002254*****************************************************************
+002255*    1530-CHARGER-CPTTAB - CHARGEMENT DE LA TABLE DE TRADUCTION
+002256*    CODE-PAGE / ACCENTS (CPT-TAB). A DEFAUT DE FICHIER, LA TABLE
+002257*    RESTE VIDE ET 8015-TRADUIRE-LIBELLE-SEGC NE TRADUIT RIEN.
+002258*****************************************************************
+002259 1530-CHARGER-CPTTAB.
+002260     OPEN INPUT CPT-TAB.
+002261     IF NOT CPT-TAB-OK
+002262        DISPLAY 'HORROR - CPT-TAB INDISPONIBLE, AUCUNE'
+002263            ' TRADUCTION CODE-PAGE - STATUT ' W-CPT-TAB-STATUS
+002264        GO TO 1530-EXIT
+002265     END-IF.
+002266     PERFORM UNTIL CPT-TAB-FIN
+002267        READ CPT-TAB
+002268           AT END SET CPT-TAB-FIN TO TRUE
+002269           NOT AT END PERFORM 1532-EMPILER-CARACTERE-CPT THRU
+002270              1532-EXIT
+002271        END-READ
+002272     END-PERFORM.
+002273     CLOSE CPT-TAB.
+002274     PERFORM 1535-CONSTRUIRE-CHAINES-CPT THRU 1535-EXIT.
+003687     PERFORM 1538-TRADUIRE-LIBELLES-DEMO THRU 1538-EXIT.
+002275 1530-EXIT.
+002276     EXIT.
+002277 1532-EMPILER-CARACTERE-CPT.
+002278     IF W-NB-CPT-ENTREES < 94
+002279        ADD 1 TO W-NB-CPT-ENTREES
+002280        MOVE CPT-CARACTERE-SOURCE TO
+002281            W-CPT-SOURCE (W-NB-CPT-ENTREES)
+002282        MOVE CPT-CARACTERE-CIBLE TO
+002283            W-CPT-CIBLE (W-NB-CPT-ENTREES)
+002284     ELSE
+002285        DISPLAY 'HORROR - TABLE CPT-TAB PLEINE (94 PAIRES '
+002286            'MAXIMUM) - PAIRE IGNOREE : ' CPT-CARACTERE-SOURCE
+002287     END-IF.
+002288 1532-EXIT.
+002289     EXIT.
+002290*****************************************************************
+002291*    1535-CONSTRUIRE-CHAINES-CPT - CONSTRUIT LES DEUX CHAINES DE
+002292*    94 CARACTERES REQUISES PAR LE VERBE TRANSLATE A PARTIR DES
+002293*    PAIRES CHARGEES DANS W-TAB-CPT.
+002294*****************************************************************
+002295 1535-CONSTRUIRE-CHAINES-CPT.
+002296     IF W-NB-CPT-ENTREES > 0
+002297        PERFORM 1536-EMPILER-CARACTERE-CHAINE THRU 1536-EXIT
+002298           VARYING W-IDX-CPT FROM 1 BY 1
+002299           UNTIL W-IDX-CPT > W-NB-CPT-ENTREES
+002300     END-IF.
+002301 1535-EXIT.
+002302     EXIT.
+002303 1536-EMPILER-CARACTERE-CHAINE.
+002304     MOVE W-CPT-SOURCE (W-IDX-CPT) TO
+002305         W-CPT-CHAINE-SOURCE (W-IDX-CPT:1).
+002306     MOVE W-CPT-CIBLE (W-IDX-CPT) TO
+002307         W-CPT-CHAINE-CIBLE (W-IDX-CPT:1).
+002308 1536-EXIT.
+002309     EXIT.
+003688*****************************************************************
+003689*    1538-TRADUIRE-LIBELLES-DEMO - APPLIQUE LA MEME TABLE CODE-
+003690*    PAGE / ACCENTS QUE 8015-TRADUIRE-LIBELLE-SEGC AUX LIBELLES
+003691*    FRENCH1/FRENCH2, RESTES EN L'ETAT DEPUIS LA REPRISE DE LA
+003692*    MAQUETTE D'ORIGINE, POUR VERIFIER QUE LA TABLE CHARGEE EST
+003693*    EFFECTIVEMENT APPLICABLE A DES LIBELLES QUELCONQUES ET PAS
+003694*    SEULEMENT AU SEGMENT IMS SEGC.
+003695*****************************************************************
+003696 1538-TRADUIRE-LIBELLES-DEMO.
+003697     IF W-NB-CPT-ENTREES > 0
+003698        INSPECT french1 CONVERTING W-CPT-CHAINE-SOURCE
+003699           TO W-CPT-CHAINE-CIBLE
+003700        INSPECT french2 CONVERTING W-CPT-CHAINE-SOURCE
+003701           TO W-CPT-CHAINE-CIBLE
+003702        DISPLAY 'HORROR - LIBELLE FRENCH1 TRADUIT CPT-TAB : '
+003703            french1
+003704        DISPLAY 'HORROR - LIBELLE FRENCH2 TRADUIT CPT-TAB : '
+003705            french2
+003706     END-IF.
+003707 1538-EXIT.
+003708     EXIT.
+002812*****************************************************************
+002813*    1545-CHARGER-RETCODTAB - CHARGE RETCOD-TAB DANS W-TAB-RETCOD.
+002814*    SUIT LE MEME SCHEMA QUE 1530-CHARGER-CPTTAB.
+002815*****************************************************************
+002816 1545-CHARGER-RETCODTAB.
+002817     OPEN INPUT RETCOD-TAB.
+002818     IF NOT RETCOD-TAB-OK
+002819        DISPLAY 'HORROR - RETCOD-TAB INDISPONIBLE, LIBELLES DE'
+002820            ' CODE RETOUR INDISPONIBLES - STATUT '
+002821            W-RETCOD-TAB-STATUS
+002822        GO TO 1545-EXIT
+002823     END-IF.
+002824     PERFORM UNTIL RETCOD-TAB-FIN
+002825        READ RETCOD-TAB
+002826           AT END SET RETCOD-TAB-FIN TO TRUE
+002827           NOT AT END PERFORM 1546-EMPILER-CODE-RETOUR THRU
+002828              1546-EXIT
+002829        END-READ
+002830     END-PERFORM.
+002831     CLOSE RETCOD-TAB.
+002832 1545-EXIT.
+002833     EXIT.
+002834 1546-EMPILER-CODE-RETOUR.
+002835     IF W-NB-RETCOD-ENTREES < 50
+002836        ADD 1 TO W-NB-RETCOD-ENTREES
+002837        MOVE RC-CODE-RETOUR TO
+002838            W-RETCOD-CODE (W-NB-RETCOD-ENTREES)
+002839        MOVE RC-LIBELLE-RETOUR TO
+002840            W-RETCOD-LIBELLE (W-NB-RETCOD-ENTREES)
+002841     ELSE
+002842        DISPLAY 'HORROR - TABLE RETCOD-TAB PLEINE (50 ENTREES '
+002843            'MAXIMUM) - ENTREE IGNOREE : ' RC-CODE-RETOUR
+002844     END-IF.
+002845 1546-EXIT.
+002846     EXIT.
+002942*****************************************************************
+002943*    1550-CHARGER-VALRULES - CHARGE VAL-RULES DANS W-TAB-VALRULES.
+002944*    SUIT LE MEME SCHEMA QUE 1545-CHARGER-RETCODTAB.
+002945*****************************************************************
+002946 1550-CHARGER-VALRULES.
+002947     OPEN INPUT VAL-RULES.
+002948     IF NOT VAL-RULES-OK
+002949        DISPLAY 'HORROR - VAL-RULES INDISPONIBLE, W-VALLIG REDUIT'
+002950            ' A LA VALEUR RECUE DE L''APPELANT - STATUT '
+002951            W-VAL-RULES-STATUS
+002952        GO TO 1550-EXIT
+002953     END-IF.
+002954     PERFORM UNTIL VAL-RULES-FIN
+002955        READ VAL-RULES
+002956           AT END SET VAL-RULES-FIN TO TRUE
+002957           NOT AT END PERFORM 1551-EMPILER-REGLE-VALIDATION THRU
+002958              1551-EXIT
+002959        END-READ
+002960     END-PERFORM.
+002961     CLOSE VAL-RULES.
+002962 1550-EXIT.
+002963     EXIT.
+002964 1551-EMPILER-REGLE-VALIDATION.
+002965     IF W-NB-VALRULES-ENTREES < 30
+002966        ADD 1 TO W-NB-VALRULES-ENTREES
+002967        MOVE VR-FROMBIB TO
+002968            W-VR-FROMBIB (W-NB-VALRULES-ENTREES)
+002969        MOVE VR-VALLIG TO
+002970            W-VR-VALLIG (W-NB-VALRULES-ENTREES)
+002971     ELSE
+002972        DISPLAY 'HORROR - TABLE VAL-RULES PLEINE (30 ENTREES '
+002973            'MAXIMUM) - ENTREE IGNOREE : ' VR-FROMBIB
+002974     END-IF.
+002975 1551-EXIT.
+002976     EXIT.
+003040*****************************************************************
+003041*    1555-CONSTRUIRE-ENTETE-RAPPORT - CONSTRUIT UNE FOIS LES
+003042*    LIGNES D'ENTETE/PIED COMMUNES A TOUS LES RAPPORTS (JOB-NAME
+003043*    ET MSG-CLASS DE ARBU009-parms), ECRITES PAR RAPNIV (6000) ET
+003044*    RAPRECP (6010) EN PREMIERE ET DERNIERE LIGNE.
+003045*****************************************************************
+003046 1555-CONSTRUIRE-ENTETE-RAPPORT.
+003047     ACCEPT W-HORO-DATE FROM DATE.
+003048     MOVE SPACES TO W-RAPPORT-ENTETE-LIGNE.
+003049     STRING 'RAPPORT HORROR - JOB=' DELIMITED BY SIZE
+003050         job-name DELIMITED BY SIZE
+003051         ' CLASSE MSG=' DELIMITED BY SIZE
+003052         MSG-CLASS DELIMITED BY SIZE
+003053         ' DATE=' DELIMITED BY SIZE
+003054         W-HORO-DATE DELIMITED BY SIZE
+003055         INTO W-RAPPORT-ENTETE-LIGNE
+003056     END-STRING.
+003057     MOVE SPACES TO W-RAPPORT-PIED-LIGNE.
+003058     STRING 'FIN DE RAPPORT - JOB=' DELIMITED BY SIZE
+003059         job-name DELIMITED BY SIZE
+003060         ' CLASSE MSG=' DELIMITED BY SIZE
+003061         MSG-CLASS DELIMITED BY SIZE
+003062         INTO W-RAPPORT-PIED-LIGNE
+003063     END-STRING.
+003064 1555-EXIT.
+003065     EXIT.
+003143*****************************************************************
+003144*    1557-TRACER-DEMARRAGE-SYS - TRACE DE NIVEAU INFORMATION DANS
+003145*    SYS-EXC AU DEMARRAGE DU JOB (INF-LIGNE, CF. WSA000).
+003146*****************************************************************
+003147 1557-TRACER-DEMARRAGE-SYS.
+003148     ACCEPT W-HORO-DATE FROM DATE.
+003149     ACCEPT W-HORO-HEURE FROM TIME.
+003150     OPEN EXTEND SYS-EXC.
+003151     IF W-SYS-EXC-STATUS = '05'
+003152        OPEN OUTPUT SYS-EXC
+003153     END-IF.
+003154     MOVE W-HORODATE-TRAVAIL TO INF-HORODATE.
+003155     MOVE job-name TO INF-PROGRAMME.
+003156     MOVE 0000 TO INF-CODE.
+003157     MOVE 'DEMARRAGE DU JOB' TO INF-LIBELLE.
+003158     WRITE INF-LIGNE.
+003159     CLOSE SYS-EXC.
+003160 1557-EXIT.
+003161     EXIT.
+003420*****************************************************************
+003421*    1558-RESTAURER-POINT-REPRISE-FFFFFGS - RECHERCHE AU
+003422*    DEMARRAGE DU JOB D'UN POINT DE REPRISE LAISSE PAR UNE
+003423*    EXECUTION PRECEDENTE INTERROMPUE (CHKPT-FGS). EN L'ABSENCE
+003424*    DU FICHIER (STATUT '35'), IL S'AGIT D'UN DEMARRAGE NORMAL,
+003425*    SANS REPRISE.
+003426*****************************************************************
+003427 1558-RESTAURER-POINT-REPRISE-FFFFFGS.
+003428     MOVE 'N' TO W-REPRISE-FFFFFGS-SW.
+003429     OPEN INPUT CHKPT-FGS.
+003430     IF NOT CHKPT-FGS-OK
+003431        GO TO 1558-EXIT
+003432     END-IF.
+003433     READ CHKPT-FGS
+003434        AT END
+003435           CONTINUE
+003436        NOT AT END
+003437           MOVE CHKPT-CLE TO W-CLE-REPRISE-FFFFFGS
+003438           MOVE 'O' TO W-REPRISE-FFFFFGS-SW
+003439           DISPLAY 'HORROR - POINT DE REPRISE FFFFFGS TROUVE - '
+003440               'DERNIERE CLE ECRITE ' CHKPT-CLE ' APRES '
+003441               CHKPT-NB-ECRITURES ' ECRITURES LE '
+003442               CHKPT-HORODATE
+003443     END-READ.
+003444     CLOSE CHKPT-FGS.
+003445 1558-EXIT.
+003446     EXIT.
+001115*****************************************************************
+001116*    7000-WRITE-SA-FICHIER - ECRITURE SA-FICHIER AVEC MISE A
+001117*    JOUR DES STATISTIQUES DE LONGUEUR (MIN/MAX/TOTAL).
+001118*****************************************************************
+001120 7000-WRITE-SA-FICHIER.
+001121     IF RUN-MODE-TEST
+001122        DISPLAY 'HORROR - MODE TEST, ECRITURE SA-FICHIER SIMULEE'
+001123        MOVE '00' TO W-SA-STATUS
+001124     ELSE
+001125        WRITE SA00
+001126     END-IF.
+003598     PERFORM 7005-ACCUMULER-STATS-SA THRU 7005-EXIT.
+001132 7000-EXIT.
+001133     EXIT.
+003599*****************************************************************
+003600*    7005-ACCUMULER-STATS-SA - MISE A JOUR DES STATISTIQUES DE
+003601*    LONGUEUR (MIN/MAX/TOTAL) APRES CHAQUE ECRITURE SA-FICHIER
+003602*    REUSSIE (REELLE OU SIMULEE EN RUN-MODE-TEST).
+003603*****************************************************************
+003604 7005-ACCUMULER-STATS-SA.
+003605     IF W-SA-STATUS = '00'
+003606        ADD 1 TO SA-STATS-NB-ECRITS
+003607        ADD W-SA-KEY TO SA-STATS-LONG-TOTAL
+003608        IF W-SA-KEY < SA-STATS-LONG-MIN
+003609           MOVE W-SA-KEY TO SA-STATS-LONG-MIN
+003610        END-IF
+003611        IF W-SA-KEY > SA-STATS-LONG-MAX
+003612           MOVE W-SA-KEY TO SA-STATS-LONG-MAX
+003613        END-IF
+003614     END-IF.
+003615 7005-EXIT.
+003616     EXIT.
+001128*    1600-TRACER-ENV - ADAPTE LE STYLE DE JOURNALISATION ET DE
+001129*    GESTION D'ERREUR SUIVANT LE MODE DE LANCEMENT (BATCH, CICS
+001130*    OU PILOTE PAR L'ORDONNANCEUR - ENV = REMOTE).
+001131*****************************************************************
+001132 1600-TRACER-ENV.
+001520     IF RUN-DATE-CCYYMMDD = ZERO
+001521        ACCEPT W-DATE-TRAITEMENT FROM DATE YYYYMMDD
+001522     ELSE
+001523        MOVE RUN-DATE-CCYYMMDD TO W-DATE-TRAITEMENT
+001524     END-IF.
+001525     DISPLAY 'HORROR - DATE DE TRAITEMENT : ' W-DATE-TRAITEMENT.
+001133     EVALUATE TRUE
+001134        WHEN BATCH
+001135           DISPLAY 'HORROR - LANCEMENT EN BATCH CLASSIQUE'
+001136        WHEN CICS
+001137           DISPLAY 'HORROR - LANCEMENT SOUS CICS'
+001138        WHEN REMOTE
+001139           DISPLAY 'HORROR - LANCEMENT PILOTE PAR ORDONNANCEUR '
+001140              '(REMOTE) - ERREURS REMONTEES AU SCHEDULER'
+001141        WHEN OTHER
+001142           DISPLAY 'HORROR - ENV NON RECONNU : ' ENV
+001143     END-EVALUATE.
+001144 1600-EXIT.
+001145     EXIT.
+002745*****************************************************************
+002746*    1605-TRACER-ETAPE - TRACE DE PRODUCTION PILOTEE PAR PARAMETRE
+002747*    (TRACE-MODE SUR ARBU009-parms). NE FAIT QUE JOURNALISER
+002748*    L'ETAPE COURANTE (W-TRACE-ETAPE) QUAND TRACE-MODE-ON, POUR LE
+002749*    DIAGNOSTIC EN PRODUCTION SANS AVOIR A REPASSER EN RUN-MODE-
+002750*    TEST.
+002751*****************************************************************
+002752 1605-TRACER-ETAPE.
+002753     IF TRACE-MODE-ON
+002754        DISPLAY 'HORROR - TRACE - ' W-TRACE-ETAPE
+002755     END-IF.
+002756 1605-EXIT.
+002757     EXIT.
+001210*****************************************************************
+001211*    1700-CONTROLER-SEUILS - CONTROLE DE W-COND1/W-COND2 CONTRE
+001212*    LES SEUILS KT-COND1-SEUIL/KT-COND2-SEUIL CHARGES DEPUIS
+001213*    KONSTAB (EX-PARAGRAPHE DANGLING-ELSE, REECRIT EN LOGIQUE
+001214*    STRUCTUREE - LES DEUX SEUILS NE SONT PLUS CODES EN DUR).
+003664*    L'AVERTISSEMENT FRAIS EST SUPPRIME POUR LA TRANSACTION
+003665*    KT-JOB-CODE DESIGNEE PAR KT-DISCLAIMER-OFF-JOB (KONSTAB) ;
+003666*    SANS PARAMETRAGE, IL RESTE AFFICHE POUR TOUTES LES
+003667*    TRANSACTIONS. W-COND1/W-COND2 REPRENNENT LA VOLUMETRIE DES
+003728*    TABLES DE REFERENCE DEJA CHARGEES A CE POINT DU JOB (MODES
+003729*    D'ARRONDI PRODUIT, CODES RETOUR) : UN COMPTE TROP FAIBLE
+003730*    SIGNALE UN PARAMETRAGE DE REFERENCE INCOMPLET.
+001215*****************************************************************
+001216 1700-CONTROLER-SEUILS.
+003731     MOVE W-NB-MODES-ARRONDI TO W-COND1.
+003732     MOVE W-NB-RETCOD-ENTREES TO W-COND2.
+001217     IF W-COND1 NOT LESS THAN KT-COND1-SEUIL
+001218        DISPLAY 'HORROR - COND1 >= SEUIL'
+003651        IF KT-DISCLAIMER-OFF-JOB = SPACES
+003652           OR KT-JOB-CODE NOT = KT-DISCLAIMER-OFF-JOB
+003653           DISPLAY W-DISCLAIMER-FRAIS
+003654        END-IF
+001219        IF W-COND2 LESS THAN KT-COND2-SEUIL
+001220           DISPLAY 'HORROR - COND2 < SEUIL'
+001221        END-IF
+001222     ELSE
+001223        DISPLAY 'HORROR - COND1 < SEUIL'
+001224     END-IF.
+001225 1700-EXIT.
+001226     EXIT.
+001227*****************************************************************
+001228*    1710-CONTROLER-DERIVE-COMP2 - COMPARE WFLOAT (COMP-2, DONC
+001229*    SOUMIS AUX ARRONDIS BINAIRES) A SA VALEUR DE REFERENCE PORTEE
+001230*    EN DECIMAL FIXE, ET TRACE LA DERIVE DANS DRV-EXC LORSQU'ELLE
+001231*    DEPASSE LA TOLERANCE. LE CAS N'EST PAS BLOQUANT POUR LE
+001232*    TRAITEMENT EN COURS.
+001233*****************************************************************
+001234 1710-CONTROLER-DERIVE-COMP2.
+001243     PERFORM 1708-ACCUMULER-WFLOAT THRU 1708-EXIT.
+001235     COMPUTE W-FLOAT-ECART ROUNDED =
+001236        WFLOAT - W-FLOAT-VALEUR-ATTENDUE.
+001237     IF W-FLOAT-ECART > W-FLOAT-TOLERANCE
+001238        OR W-FLOAT-ECART < - W-FLOAT-TOLERANCE
+001239        PERFORM 1720-TRACER-DERIVE THRU 1720-EXIT
+001240     END-IF.
+001241 1710-EXIT.
+001242     EXIT.
+001244*****************************************************************
+001245*    1708-ACCUMULER-WFLOAT - RECALCULE WFLOAT PAR DIX ADDITIONS
+001246*    BINAIRES SUCCESSIVES DE 0,1 (COMP-2) PLUTOT QUE PAR UN SEUL
+001247*    LITTERAL INITIAL, POUR QUE WFLOAT PORTE UNE VRAIE DERIVE
+001248*    CALCULEE ET NON UNE VALEUR TRIVIALEMENT EGALE A LA REFERENCE
+001249*    DE 1710-CONTROLER-DERIVE-COMP2.
+001250*****************************************************************
+001251 1708-ACCUMULER-WFLOAT.
+001252     MOVE ZERO TO WFLOAT.
+001253     PERFORM 1709-CUMULER-DIXIEME THRU 1709-EXIT
+001254        VARYING W-IDX-WFLOAT FROM 1 BY 1
+001255        UNTIL W-IDX-WFLOAT > 10.
+001256 1708-EXIT.
+001257     EXIT.
+001258*****************************************************************
+001259*    1709-CUMULER-DIXIEME - AJOUTE 0,1 A WFLOAT (COMP-2). APPELE
+001260*    DIX FOIS PAR 1708-ACCUMULER-WFLOAT.
+001261*****************************************************************
+001262 1709-CUMULER-DIXIEME.
+001263     ADD 0,1 TO WFLOAT.
+001264 1709-EXIT.
+001265     EXIT.
+001261 1720-TRACER-DERIVE.
+001262     ACCEPT W-HORO-DATE FROM DATE.
+001263     ACCEPT W-HORO-HEURE FROM TIME.
+001264     OPEN EXTEND DRV-EXC.
+001265     IF W-DRV-EXC-STATUS = '05'
+001266        OPEN OUTPUT DRV-EXC
+001267     END-IF.
+001268     MOVE SPACES TO DRV-EXC-LIGNE.
+001269     MOVE W-HORODATE-TRAVAIL TO DV-HORODATE.
+001270     MOVE 'WFLOAT' TO DV-ZONE.
+001271     MOVE WFLOAT TO DV-VALEUR-FLOTTANTE.
+001272     MOVE W-FLOAT-VALEUR-ATTENDUE TO DV-VALEUR-ATTENDUE.
+001273     MOVE W-FLOAT-ECART TO DV-ECART.
+001274     WRITE DRV-EXC-LIGNE.
+001275     CLOSE DRV-EXC.
+001276     DISPLAY 'HORROR - DERIVE COMP-2 DETECTEE SUR WFLOAT - ECART '
+001277        W-FLOAT-ECART.
+001278 1720-EXIT.
+001279     EXIT.
+001146*****************************************************************
+001147*    2000-VALIDER-FONCTION - CONTROLE W-FROMBIB/W-VALLIG ET
+001148*    BASCULE W-VALIDE A 'N' SI LA FONCTION APPELEE N'A PAS
+001149*    RENDU UN CODE RETOUR OK. CHAQUE ECHEC EST DESORMAIS TRACE
+001150*    DANS VALID-EXC POUR ANALYSE DE TENDANCE.
+001151*****************************************************************
+001152 2000-VALIDER-FONCTION.
+002978     PERFORM 2002-DETERMINER-VALLIG THRU 2002-EXIT.
+001153     IF NOT FONCTION-OK
+001154        IF W-VALLIG = 'OUI'
+001155           MOVE 'N' TO W-VALIDE
+001156        END-IF
+002847        PERFORM 2005-RECHERCHER-LIBELLE-RETOUR THRU 2005-EXIT
+001157        PERFORM 2010-TRACER-ECHEC-VALIDATION THRU 2010-EXIT
+001158     END-IF.
+001159 2000-EXIT.
+001160     EXIT.
+002979*****************************************************************
+002980*    2002-DETERMINER-VALLIG - RECHERCHE DANS W-TAB-VALRULES LA
+002981*    REGLE DE VALIDATION DE LA BIBLIOTHEQUE APPELANTE COURANTE
+002982*    (W-FROMBIB) ET MET A JOUR W-VALLIG EN CONSEQUENCE. A DEFAUT
+002983*    DE CORRESPONDANCE, LA VALEUR DE W-VALLIG RECUE DE L'APPELANT
+002984*    EST CONSERVEE TELLE QUELLE.
+002985*****************************************************************
+002986 2002-DETERMINER-VALLIG.
+002987     IF W-NB-VALRULES-ENTREES > 0
+002988        SET W-IDX-VALRULES TO 1
+002989        SEARCH W-VALRULES-ENTREE
+002990           AT END
+002991              CONTINUE
+002992           WHEN W-VR-FROMBIB (W-IDX-VALRULES) = W-FROMBIB
+002993              MOVE W-VR-VALLIG (W-IDX-VALRULES) TO W-VALLIG
+002994        END-SEARCH
+002995     END-IF.
+002996 2002-EXIT.
+002997     EXIT.
+002848*****************************************************************
+002849*    2005-RECHERCHER-LIBELLE-RETOUR - RECHERCHE DANS W-TAB-RETCOD
+002850*    LE LIBELLE EXPLICATIF DU CODE RETOUR COURANT
+002851*    (W-CODE-RETOUR-FONCTION). A DEFAUT DE CORRESPONDANCE (TABLE
+002852*    NON CHARGEE OU CODE INCONNU), UN LIBELLE GENERIQUE EST RENDU.
+002853*****************************************************************
+002854 2005-RECHERCHER-LIBELLE-RETOUR.
+002872     MOVE 'CODE RETOUR NON DOCUMENTE' TO
+002873         W-LIBELLE-RETOUR-FONCTION.
+002856     IF W-NB-RETCOD-ENTREES > 0
+002857        SET W-IDX-RETCOD TO 1
+002858        SEARCH W-RETCOD-ENTREE
+002859           AT END
+002860              CONTINUE
+002861           WHEN W-RETCOD-CODE (W-IDX-RETCOD) =
+002862                   W-CODE-RETOUR-FONCTION
+002863              MOVE W-RETCOD-LIBELLE (W-IDX-RETCOD)
+002864                 TO W-LIBELLE-RETOUR-FONCTION
+002865        END-SEARCH
+002866     END-IF.
+002867 2005-EXIT.
+002868     EXIT.
+001161 2010-TRACER-ECHEC-VALIDATION.
+001162     OPEN EXTEND VALID-EXC.
+001163     IF W-VALID-EXC-STATUS = '05'
+001164        OPEN OUTPUT VALID-EXC
+001165     END-IF.
+001166     ACCEPT W-HORO-DATE FROM DATE.
+001166     ACCEPT W-HORO-HEURE FROM TIME.
+001166     MOVE W-HORODATE-TRAVAIL TO VE-HORODATE.
+001167     MOVE W-FROMBIB TO VE-W-FROMBIB.
+001168     MOVE W-VALLIG TO VE-W-VALLIG.
+001169     MOVE W-VALIDE TO VE-W-VALIDE.
+001170     MOVE USER-ID TO VE-USER-ID.
+001171     MOVE job-name TO VE-JOB-NAME.
+002869     MOVE W-CODE-RETOUR-FONCTION TO VE-CODE-RETOUR.
+002870     MOVE W-LIBELLE-RETOUR-FONCTION TO VE-LIBELLE-RETOUR.
+001172     WRITE VALID-EXC-LIGNE.
+001173     CLOSE VALID-EXC.
+001174 2010-EXIT.
+001175     EXIT.
+001135*****************************************************************
+001136*    7010-RAPPORT-STATS-SA - BILAN DE FIN DE TRAITEMENT SUR LA
+001137*    TAILLE REELLE DES ENREGISTREMENTS ECRITS DANS SA-FICHIER.
+001138*****************************************************************
+002000*****************************************************************
+002001*    7005-DETERMINER-MODE-ARRONDI - RECHERCHE DANS LA TABLE
+002002*    W-TAB-MODES-ARRONDI DU MODE D'ARRONDI APPLICABLE AU PRODUIT
+002003*    COURANT (KT-JOB-CODE). MODE 'U' CONSERVE A DEFAUT DE
+002004*    CORRESPONDANCE.
+002005*****************************************************************
+002006 7005-DETERMINER-MODE-ARRONDI.
+002007     MOVE 'U' TO W-MODE-ARRONDI-COURANT.
+002008     IF W-NB-MODES-ARRONDI > 0
+002009        SET W-IDX-TMA TO 1
+002010        SEARCH W-TMA-ENTREE
+002011           AT END
+002012              CONTINUE
+002013           WHEN W-TMA-CODE-PRODUIT (W-IDX-TMA) = KT-JOB-CODE
+002014              MOVE W-TMA-MODE (W-IDX-TMA)
+002034                 TO W-MODE-ARRONDI-COURANT
+002015        END-SEARCH
+002016     END-IF.
+002017 7005-EXIT.
+002018     EXIT.
+001140 7010-RAPPORT-STATS-SA.
+002019     PERFORM 7005-DETERMINER-MODE-ARRONDI THRU 7005-EXIT.
+001141     IF SA-STATS-NB-ECRITS > 0
+003683        COMPUTE SA-STATS-LONG-MOYENNE ROUNDED =
+003684           SA-STATS-LONG-TOTAL / SA-STATS-NB-ECRITS
+001144     ELSE
+001145        MOVE 0 TO SA-STATS-LONG-MIN
+001146     END-IF.
+003685     IF MTLGC1-NB-ECRITS > 0
+002020        EVALUATE TRUE
+002021           WHEN MODE-ARRONDI-PRES-PAIR
+002022              COMPUTE MTLGC1-MOYENNE
+002023                 ROUNDED MODE IS NEAREST-EVEN =
+002024                 MTLGC1-TOTAL / MTLGC1-NB-ECRITS
+002025           WHEN MODE-ARRONDI-TRONQUE
+002026              COMPUTE MTLGC1-MOYENNE
+002027                 ROUNDED MODE IS TRUNCATION =
+002028                 MTLGC1-TOTAL / MTLGC1-NB-ECRITS
+002029           WHEN OTHER
+002030              COMPUTE MTLGC1-MOYENNE ROUNDED =
+002031                 MTLGC1-TOTAL / MTLGC1-NB-ECRITS
+002032        END-EVALUATE
+002035        COMPUTE MTLGC1-MOY-DEF ROUNDED =
+002036           MTLGC1-TOTAL / MTLGC1-NB-ECRITS
+002037        IF NOT MODE-ARRONDI-USUEL
+002038           PERFORM 7012-RECONCILIER-ARRONDI THRU 7012-EXIT
+002039        END-IF
+003686     END-IF.
+001147     DISPLAY 'SA-FICHIER - ENREGISTREMENTS ECRITS    : '
+001148         SA-STATS-NB-ECRITS.
+001149     DISPLAY 'SA-FICHIER - LONGUEUR MINIMALE          : '
+001150         SA-STATS-LONG-MIN.
+001151     DISPLAY 'SA-FICHIER - LONGUEUR MAXIMALE          : '
+001152         SA-STATS-LONG-MAX.
+001153     DISPLAY 'SA-FICHIER - LONGUEUR MOYENNE           : '
+001154         SA-STATS-LONG-MOYENNE.
+001155 7010-EXIT.
+001156     EXIT.
+002040*****************************************************************
+002041*    7012-RECONCILIER-ARRONDI - TRACE DANS RND-RPRT L'ECART ENTRE
+002042*    LE RESULTAT OBTENU AVEC LE MODE D'ARRONDI PRODUIT ET CELUI
+002043*    QU'AURAIT DONNE LE MODE PAR DEFAUT, POUR LES SEULES FIGURES
+002044*    OU L'ECART EST REEL.
+002045*****************************************************************
+002046 7012-RECONCILIER-ARRONDI.
+002047     COMPUTE W-RND-RPRT-ECART =
+002048        MTLGC1-MOYENNE - MTLGC1-MOY-DEF.
+002049     IF W-RND-RPRT-ECART NOT = 0
+002050        ACCEPT W-HORO-DATE FROM DATE
+002051        ACCEPT W-HORO-HEURE FROM TIME
+002052        OPEN EXTEND RND-RPRT
+002053        IF W-RND-RPRT-STATUS = '05'
+002054           OPEN OUTPUT RND-RPRT
+002055        END-IF
+002056        MOVE SPACES TO RND-RPRT-LIGNE
+002057        MOVE W-HORODATE-TRAVAIL TO RR-HORODATE
+002058        MOVE KT-JOB-CODE TO RR-CODE-PRODUIT
+002059        MOVE W-MODE-ARRONDI-COURANT TO RR-MODE-ARRONDI
+002060        MOVE 'MTLGC1-MOYENNE' TO RR-ZONE
+002061        MOVE MTLGC1-MOY-DEF TO RR-VALEUR-DEFAUT
+002062        MOVE MTLGC1-MOYENNE TO RR-VALEUR-ARRONDIE
+002063        MOVE W-RND-RPRT-ECART TO RR-ECART
+002064        WRITE RND-RPRT-LIGNE
+002065        CLOSE RND-RPRT
+002066     END-IF.
+002067 7012-EXIT.
+002068     EXIT.
+003269*****************************************************************
+003270*    7020-WRITE-FFFFFGS - ECRITURE FFFFFGS. EN RUN-MODE-TEST
+003271*    L'ECRITURE EST SIMULEE (AUCUNE MISE A JOUR DU FICHIER).
+003272*    FFFFFGS-HORO-AUDIT EST HORODATEE A CHAQUE ECRITURE REELLE,
+003273*    QUELLE QUE SOIT LA VALEUR DE FFFFFGS-DATE-MAJ FOURNIE PAR
+003274*    L'APPELANT.
+003275*****************************************************************
+001161 7020-WRITE-FFFFFGS.
+001162     IF RUN-MODE-TEST
+001163        DISPLAY 'HORROR - MODE TEST, ECRITURE FFFFFGS SIMULEE'
+001164        MOVE '00' TO W-FFFFFGS-STATUS
+001165     ELSE
+003276        ACCEPT W-HORO-DATE FROM DATE
+003277        ACCEPT W-HORO-HEURE FROM TIME
+003278        MOVE W-HORODATE-TRAVAIL TO FFFFFGS-HORO-AUDIT
+001166        WRITE FFFFFGS-ENREG
+001167        IF W-FFFFFGS-STATUS = '22'
+003239           PERFORM 7025-TRACER-DOUBLON-FFFFFGS THRU 7025-EXIT
+003240        ELSE
+003390           IF FFFFFGS-OK
+003391              ADD 1 TO W-NB-ECRITS-FFFFFGS
+003392              PERFORM 7022-CHECKPOINTER-FFFFFGS THRU 7022-EXIT
+003418           END-IF
+003419        END-IF
+001168     END-IF.
+001169 7020-EXIT.
+001170     EXIT.
+003393*****************************************************************
+003394*    7022-CHECKPOINTER-FFFFFGS - POINT DE REPRISE : TOUS LES
+003395*    KT-CHECKPOINT-INTERVAL ECRITURES FFFFFGS REUSSIES, LA
+003396*    DERNIERE FFFFFGS-CLE ECRITE EST SAUVEGARDEE DANS CHKPT-FGS
+003397*    (UN SEUL ENREGISTREMENT, REECRIT A CHAQUE PASSAGE) POUR
+003398*    PERMETTRE UNE REPRISE SANS REJOUER LES CLES DEJA ECRITES.
+003399*****************************************************************
+003400 7022-CHECKPOINTER-FFFFFGS.
+003401     DIVIDE W-NB-ECRITS-FFFFFGS BY KT-CHECKPOINT-INTERVAL
+003402        GIVING W-QUOTIENT-CHKP-FGS
+003403        REMAINDER W-RESTE-CHKP-FGS.
+003404     IF W-RESTE-CHKP-FGS = ZERO
+003405        ACCEPT W-HORO-DATE FROM DATE
+003406        ACCEPT W-HORO-HEURE FROM TIME
+003407        OPEN OUTPUT CHKPT-FGS
+003408        MOVE FFFFFGS-CLE TO CHKPT-CLE
+003409        MOVE W-NB-ECRITS-FFFFFGS TO CHKPT-NB-ECRITURES
+003410        MOVE W-HORODATE-TRAVAIL TO CHKPT-HORODATE
+003411        WRITE CHKPT-FGS-LIGNE
+003412        CLOSE CHKPT-FGS
+003413        DISPLAY 'HORROR - POINT DE REPRISE FFFFFGS APRES '
+003414            W-NB-ECRITS-FFFFFGS ' ECRITURES - CLE ' FFFFFGS-CLE
+003415     END-IF.
+003416 7022-EXIT.
+003417     EXIT.
+003241*****************************************************************
+003242*    7025-TRACER-DOUBLON-FFFFFGS - RESOLUTION DES CLES EN DOUBLE
+003243*    RENCONTREES PAR 7020-WRITE-FFFFFGS (STATUT VSAM '22') :
+003244*    L'ENREGISTREMENT ENTRANT EST REJETE, CELUI DEJA PRESENT SUR
+003245*    FFFFFGS EST CONSERVE SANS MODIFICATION.
+003246*****************************************************************
+003247 7025-TRACER-DOUBLON-FFFFFGS.
+003248     ACCEPT W-HORO-DATE FROM DATE.
+003249     ACCEPT W-HORO-HEURE FROM TIME.
+003250     OPEN EXTEND FGS-DUP.
+003251     IF W-FGS-DUP-STATUS = '05'
+003252        OPEN OUTPUT FGS-DUP
+003253     END-IF.
+003254     MOVE W-HORODATE-TRAVAIL TO FD-HORODATE.
+003255     MOVE FFFFFGS-CLE TO FD-CLE.
+003256     MOVE 'CLE DEJA PRESENTE - ENREGISTREMENT ENTRANT REJETE'
+003257         TO FD-RESOLUTION.
+003258     WRITE FGS-DUP-LIGNE.
+003259     CLOSE FGS-DUP.
+003260 7025-EXIT.
+003261     EXIT.
+003304*****************************************************************
+003305*    7030-RAPPORTER-STATS-FIN-TRAITEMENT - BILAN STATISTIQUE DE
+003306*    FIN DE TRAITEMENT : UNE LIGNE RUN-STATS PAR COMPTEUR DE
+003307*    VOLUMETRIE TENU DURANT LE JOB (C-TM00, CPTTAB, RETCODTAB,
+003308*    VALRULES, MODES D'ARRONDI, SEGMENTS DLI, STATUTS VSAM EN
+003309*    ANOMALIE).
+003310*****************************************************************
+003311 7030-RAPPORTER-STATS-FIN-TRAITEMENT.
+003312     ACCEPT W-HORO-DATE FROM DATE.
+003313     ACCEPT W-HORO-HEURE FROM TIME.
+003314     OPEN EXTEND RUN-STATS.
+003315     IF W-RUN-STATS-STATUS = '05'
+003316        OPEN OUTPUT RUN-STATS
+003317     END-IF.
+003318     MOVE W-HORODATE-TRAVAIL TO RS-HORODATE.
+003319     MOVE 'C-TM00 LUS' TO RS-LIBELLE.
+003320     MOVE W-NB-LUS-C-TM00 TO RS-VALEUR.
+003321     WRITE RUN-STATS-LIGNE.
+003322     MOVE W-HORODATE-TRAVAIL TO RS-HORODATE.
+003323     MOVE 'C-TM00 DOUBLONS' TO RS-LIBELLE.
+003324     MOVE W-NB-DOUBLONS-C-TM00 TO RS-VALEUR.
+003325     WRITE RUN-STATS-LIGNE.
+003326     MOVE W-HORODATE-TRAVAIL TO RS-HORODATE.
+003327     MOVE 'CPTTAB ENTREES' TO RS-LIBELLE.
+003328     MOVE W-NB-CPT-ENTREES TO RS-VALEUR.
+003329     WRITE RUN-STATS-LIGNE.
+003330     MOVE W-HORODATE-TRAVAIL TO RS-HORODATE.
+003331     MOVE 'RETCODTAB ENTREES' TO RS-LIBELLE.
+003332     MOVE W-NB-RETCOD-ENTREES TO RS-VALEUR.
+003333     WRITE RUN-STATS-LIGNE.
+003334     MOVE W-HORODATE-TRAVAIL TO RS-HORODATE.
+003335     MOVE 'VALRULES ENTREES' TO RS-LIBELLE.
+003336     MOVE W-NB-VALRULES-ENTREES TO RS-VALEUR.
+003337     WRITE RUN-STATS-LIGNE.
+003338     MOVE W-HORODATE-TRAVAIL TO RS-HORODATE.
+003339     MOVE 'MODES ARRONDI' TO RS-LIBELLE.
+003340     MOVE W-NB-MODES-ARRONDI TO RS-VALEUR.
+003341     WRITE RUN-STATS-LIGNE.
+003342     MOVE W-HORODATE-TRAVAIL TO RS-HORODATE.
+003343     MOVE 'SEGMENTS DLI LUS' TO RS-LIBELLE.
+003344     MOVE W-NB-LUS-DLI TO RS-VALEUR.
+003345     WRITE RUN-STATS-LIGNE.
+003346     MOVE W-HORODATE-TRAVAIL TO RS-HORODATE.
+003347     MOVE 'STATUTS VSAM EN ANOMALIE' TO RS-LIBELLE.
+003348     MOVE W-NB-STATUTS-VSAM TO RS-VALEUR.
+003349     WRITE RUN-STATS-LIGNE.
+003350     CLOSE RUN-STATS.
+003351 7030-EXIT.
+003352     EXIT.
+002140*****************************************************************
+002141*    8000-PARCOURIR-SEGMENTS-DLI - PARCOURS COMPLET DU SEGMENT
+002142*    SEGC (BASE ADHERENTS IMS) SUR LE PCB DL-PCB-SEGC : UN GU
+002143*    INITIAL (8005) SUIVI DE GN SUCCESSIFS (8010) TANT QUE LA
+002144*    BASE N'EST PAS EPUISEE. UN CHECKPOINT IMS (CHKP) EST PRIS
+002145*    TOUS LES KT-CHECKPOINT-INTERVAL SEGMENTS LUS, AU MEME TITRE
+002146*    QUE LE COMMIT DB2 DE C-TM00 - REPREND LE SEGMENT SEGC EVOQUE
+002147*    DANS L'ANALYSE D'ORIGINE, QUI N'ETAIT JAMAIS PROTEGE PAR UN
+002148*    POINT DE REPRISE NI PARCOURU AU-DELA DU PREMIER SEGMENT.
+002149*****************************************************************
+002150 8000-PARCOURIR-SEGMENTS-DLI.
+002151     MOVE ZERO TO W-NB-LUS-DLI.
+002152     MOVE 'N' TO W-FIN-DLI.
+002153     EXEC DLI
+002154        CHKP ID(W-CHKP-ID-DLI)
+002155     END-EXEC.
+002156     PERFORM 8005-LIRE-PREMIER-SEGMENT-DLI THRU 8005-EXIT.
+002157     PERFORM 8010-TRAITER-SEGMENT-DLI THRU 8010-EXIT
+002158        UNTIL FIN-DLI.
+002159 8000-EXIT.
+002160     EXIT.
+002161 8005-LIRE-PREMIER-SEGMENT-DLI.
+002162     EXEC DLI
+002163        GU PCB(DL-PCB-SEGC)
+002164        SEGMENT(SEGC)
+002165        INTO(DL-SEGC-AREA)
+002166        SEGLENGTH(W-DLI-SEGLEN)
+002167     END-EXEC.
+002168     PERFORM 8020-CONTROLER-STATUT-DLI THRU 8020-EXIT.
+002169 8005-EXIT.
+002170     EXIT.
+002171*****************************************************************
+002172*    8010-TRAITER-SEGMENT-DLI - COMPTE LE SEGMENT SEGC COURANT,
+002173*    PREND LE CHECKPOINT IMS SI L'INTERVALLE EST ATTEINT, PUIS
+002174*    AVANCE AU SEGMENT SUIVANT PAR UN GN (SANS KEYS : PARCOURS
+002175*    SEQUENTIEL SIMPLE DE TOUTE LA BASE).
+002176*****************************************************************
+002177 8010-TRAITER-SEGMENT-DLI.
+002178     ADD 1 TO W-NB-LUS-DLI.
+002179     DIVIDE W-NB-LUS-DLI BY KT-CHECKPOINT-INTERVAL
+002180        GIVING W-QUOTIENT-CHKP-DLI
+002181        REMAINDER W-RESTE-CHKP-DLI.
+002190     IF W-RESTE-CHKP-DLI = ZERO
+002182        EXEC DLI
+002183           CHKP ID(W-CHKP-ID-DLI)
+002184        END-EXEC
+002185        DISPLAY 'HORROR - CHECKPOINT IMS APRES '
+002186            W-NB-LUS-DLI ' SEGMENTS SEGC'
+002187     END-IF.
+002188     EXEC DLI
+002189        GN PCB(DL-PCB-SEGC)
+002191        SEGMENT(SEGC)
+002192        INTO(DL-SEGC-AREA)
+002193        SEGLENGTH(W-DLI-SEGLEN)
+002194     END-EXEC.
+002195     PERFORM 8020-CONTROLER-STATUT-DLI THRU 8020-EXIT.
+002196 8010-EXIT.
+002197     EXIT.
+002198 8020-CONTROLER-STATUT-DLI.
+002199     IF DIBSTAT = 'GB' OR DIBSTAT = 'GE'
+002200        MOVE 'O' TO W-FIN-DLI
+002201     ELSE
+002202     IF DIBSTAT NOT = SPACES
+002203        PERFORM 8090-TRACER-ERREUR-DLI THRU 8090-EXIT
+002204        MOVE 'O' TO W-FIN-DLI
+002213     ELSE
+002214        PERFORM 8015-TRADUIRE-LIBELLE-SEGC THRU 8015-EXIT
+002215     END-IF
+002205     END-IF.
+002207 8020-EXIT.
+002208     EXIT.
+002316*****************************************************************
+002317*    8015-TRADUIRE-LIBELLE-SEGC - NORMALISE DL-SEGC-LIBELLE AU
+002318*    MOYEN DE LA TABLE CODE-PAGE / ACCENTS CHARGEE PAR 1530. SANS
+002319*    TABLE CHARGEE, LE LIBELLE EST LAISSE TEL QUEL.
+002320*****************************************************************
+002321 8015-TRADUIRE-LIBELLE-SEGC.
+002322     IF W-NB-CPT-ENTREES > 0
+002323        INSPECT DL-SEGC-LIBELLE CONVERTING W-CPT-CHAINE-SOURCE
+002324           TO W-CPT-CHAINE-CIBLE
+002326     END-IF.
+002327 8015-EXIT.
+002328     EXIT.
+002209 8090-TRACER-ERREUR-DLI.
+002210     DISPLAY 'HORROR - ERREUR DL/I SUR SEGC - DIBSTAT ' DIBSTAT.
+002211 8090-EXIT.
+002212     EXIT.
+002366*****************************************************************
+002367*    8100-PARCOURIR-QTE-SOURCE - CHARGE QTE-SRC ET CONVERTIT
+002368*    CHAQUE QS-QTE-BRUTE DANS L-QTE. SUIT LE MEME SCHEMA DE
+002369*    BOUCLE QUE 1500-CHARGER-KONSTAB / 1530-CHARGER-CPTTAB.
+002370*****************************************************************
+002371 8100-PARCOURIR-QTE-SOURCE.
+002372     OPEN INPUT QTE-SRC.
+002373     IF NOT QTE-SRC-OK
+002374        DISPLAY 'HORROR - QTE-SRC INDISPONIBLE - STATUT '
+002375            W-QTE-SRC-STATUS
+002376        GO TO 8100-EXIT
+002377     END-IF.
+002378     PERFORM UNTIL QTE-SRC-FIN
+002379        READ QTE-SRC
+002380           AT END SET QTE-SRC-FIN TO TRUE
+002381           NOT AT END PERFORM 8110-TRAITER-LIGNE-QTE THRU
+002382              8110-EXIT
+002383        END-READ
+002384     END-PERFORM.
+002385     CLOSE QTE-SRC.
+002386 8100-EXIT.
+002387     EXIT.
+002388*****************************************************************
+002389*    8110-TRAITER-LIGNE-QTE - DISTINGUE LES DEUX CAUSES DE BLANC
+002390*    SUR L-QTE (PIC ZZ9,99 BLANK WHEN ZERO) : LA SOURCE N'A RIEN
+002391*    FOURNI (QS-QTE-BRUTE A SPACES, CHAMP NON RENSEIGNE/NON
+002392*    QUOTE) CONTRE LA SOURCE A FOURNI UNE QUANTITE VALIDE QUI SE
+002393*    TROUVE ETRE NULLE (BLANK WHEN ZERO JOUE ALORS SON ROLE
+002394*    NORMAL).
+002395*****************************************************************
+002396 8110-TRAITER-LIGNE-QTE.
+002397     IF QS-QTE-BRUTE = SPACES
+002398        MOVE ZERO TO L-QTE
+002399        MOVE 'SOURCE NON RENSEIGNEE (CHAMP NON QUOTE)' TO
+002400            W-QTE-MOTIF
+002401        PERFORM 8120-TRACER-QTE-VIDE THRU 8120-EXIT
+002402     ELSE
+002403        MOVE QS-QTE-BRUTE TO W-QTE-NUM
+002404        MOVE W-QTE-NUM TO L-QTE
+002405        IF L-QTE = SPACES
+002406           MOVE 'QUANTITE FOURNIE MAIS NULLE (ZERO)' TO
+002407               W-QTE-MOTIF
+002408           PERFORM 8120-TRACER-QTE-VIDE THRU 8120-EXIT
+002409        END-IF
+002410     END-IF.
+002411 8110-EXIT.
+002412     EXIT.
+002413*****************************************************************
+002414*    8120-TRACER-QTE-VIDE - TRACE DANS QTE-RPRT CHAQUE LIGNE OU
+002415*    L-QTE RESSORT BLANC, AVEC LE MOTIF EXACT (ZERO VS NON
+002416*    RENSEIGNE). SUIT LE SCHEMA DES FICHIERS D'EXCEPTION DEJA EN
+002417*    PLACE (DRV-EXC, PRC-EXC, DUP-EXC).
+002418*****************************************************************
+002419 8120-TRACER-QTE-VIDE.
+002420     OPEN EXTEND QTE-RPRT.
+002421     IF W-QTE-RPRT-STATUS = '05'
+002422        OPEN OUTPUT QTE-RPRT
+002423     END-IF.
+002424     MOVE SPACES TO QTE-RPRT-LIGNE.
+002425     ACCEPT W-HORO-DATE FROM DATE.
+002426     ACCEPT W-HORO-HEURE FROM TIME.
+002427     MOVE W-HORODATE-TRAVAIL TO QR-HORODATE.
+002428     MOVE QS-CLE TO QR-CLE.
+002429     MOVE QS-QTE-BRUTE TO QR-QTE-BRUTE.
+002430     MOVE W-QTE-MOTIF TO QR-MOTIF.
+002431     WRITE QTE-RPRT-LIGNE.
+002432     CLOSE QTE-RPRT.
+002433 8120-EXIT.
+002434     EXIT.
+001170*****************************************************************
+001171*    U-100-READ-FQZ001E - LECTURE GENERIQUE DU SEGMENT FQZ001E
+001172*    EN MODE CICS (ENV = CICS). LE RESP EST DESORMAIS CONTROLE
+001173*    (L'ORIGINAL UTILISAIT NOHANDLE SANS EXAMINER LE RETOUR).
+001174*****************************************************************
+001175 U-100-READ-FQZ001E.
+001176     EXEC CICS READ FILE(SEGNAME-FQZ001E)
+001177                        INTO(WT2625E)
+001178                        RIDFLD(E2625-CLE-PRIM-SAZT)
+001179                        EQUAL
+001180                        KEYLENGTH(12)
+001181                        GENERIC
+001182                        RESP(W-RESP-FQZ001E)
+001183                        END-EXEC.
+001184     IF W-RESP-FQZ001E NOT = DFHRESP(NORMAL)
+001185        DISPLAY 'HORROR - ERREUR LECTURE FQZ001E - RESP '
+001186            W-RESP-FQZ001E
+001187        MOVE 'N' TO W-VALIDE
+001188     END-IF.
+001189 U-100-EXIT.
+001190     EXIT.
+001195*****************************************************************
+001196*    F81HF - HORODATAGE CICS DE L'INSTANT COURANT. YA2D-CCYYMMDD
+001197*    EST DESORMAIS CALCULE EN PLUS DE YA2D-YEAR/YA2D-ZDJSA POUR
+001198*    DISPOSER DU SIECLE (CF. HISTORIQUE DES MODIFICATIONS).
+001199*****************************************************************
+001200 F81HF.
+001201     EXEC CICS ASKTIME ABSTIME (YA2D-HEABS)
+001211     END-EXEC.
+001202     EXEC CICS FORMATTIME ABSTIME (YA2D-HEABS)
+001203                 DATESEP ('.') DDMMYY (YA2D-DABAM1)
+001204                 TIME (YA2D-ZHETR) TIMESEP
+001205                 YYYYMMDD (YA2D-CCYYMMDD)
+001206                 YEAR (YA2D-YEAR)
+001207     END-EXEC.
+001208     MOVE YA2D-YEAR TO YA2D-ZDJSA.
+001209 F81HF-EXIT.
+001210     EXIT.
+001212*****************************************************************
+001213*    F92OQ-900 - ENCHAINE LES LINK VERS PG000A PUIS PG000B. RESP
+001214*    EST TESTE APRES CHAQUE LINK ; UN PROGRAMME INDISPONIBLE EST
+001215*    DESORMAIS TRACE ET SAUTE SANS ABENDER LA TRANSACTION.
+001216*****************************************************************
+001217 F92OQ-900.
+001218     MOVE 'PG000A' TO ZL00-LCPG8.
+001219     EXEC CICS LINK PROGRAM (ZL00-LCPG8)
+001220                     COMMAREA (ZL99-LICOA)
+001221                     LENGTH (ZL00-QLENR)
+001222                     RESP (W-RESP-LINK)
+001223     END-EXEC.
+001224     MOVE 'LINK' TO W-TRN-TYPE.
+001225     PERFORM Z-920-TRACER-TRANSFERT THRU Z-920-EXIT.
+003625     MOVE ZL00-LCPG8 TO W-FROMBIB.
+003626     MOVE W-RESP-LINK TO W-CODE-RETOUR-FONCTION.
+001226     IF W-RESP-LINK NOT = DFHRESP(NORMAL)
+001227        PERFORM F92OQ-910-TRACER-ECHEC-LINK THRU F92OQ-910-EXIT
+001228     END-IF.
+001530     ADD 1 TO W-IDX-CB1.
+001531     IF W-IDX-CB1 > 256
+001532        DISPLAY 'HORROR - DEBORDEMENT TABLE CB1 (256 POINTEURS '
+001533            'MAXIMUM) - ADRESSE COMMAREA PG000A NON CONSERVEE'
+001534        MOVE 256 TO W-IDX-CB1
+001535     ELSE
+001536        SET ptr1 (W-IDX-CB1) TO ADDRESS OF ZL99-LICOA
+001537     END-IF.
+001229     MOVE 'PG000B' TO ZL00-LCPG8.
+001230     EXEC CICS LINK PROGRAM (ZL00-LCPG8)
+001231                     COMMAREA (ZL99-LICOA)
+001232                     LENGTH (ZL00-QLENR)
+001233                     RESP (W-RESP-LINK)
+001234     END-EXEC.
+001235     MOVE 'LINK' TO W-TRN-TYPE.
+001236     PERFORM Z-920-TRACER-TRANSFERT THRU Z-920-EXIT.
+003627     MOVE ZL00-LCPG8 TO W-FROMBIB.
+003628     MOVE W-RESP-LINK TO W-CODE-RETOUR-FONCTION.
+001237     IF W-RESP-LINK NOT = DFHRESP(NORMAL)
+001238        PERFORM F92OQ-910-TRACER-ECHEC-LINK THRU F92OQ-910-EXIT
+001239     END-IF.
+001540     ADD 1 TO W-IDX-CB2.
+001541     IF W-IDX-CB2 > 256
+001542        DISPLAY 'HORROR - DEBORDEMENT TABLE CB2 (256 POINTEURS '
+001543            'MAXIMUM) - ADRESSE COMMAREA PG000B NON CONSERVEE'
+001544        MOVE 256 TO W-IDX-CB2
+001545     ELSE
+001546        SET ptr2 (W-IDX-CB2) TO ADDRESS OF ZL99-LICOA
+001547     END-IF.
+001240 F92OQ-900-EXIT.
+001241     EXIT.
+001242 F92OQ-910-TRACER-ECHEC-LINK.
+001243     DISPLAY 'HORROR - ECHEC LINK PROGRAMME ' ZL00-LCPG8
+001244         ' - RESP ' W-RESP-LINK.
+001245 F92OQ-910-EXIT.
+001246     EXIT.
+001243*****************************************************************
+001244*    Z-900-GERER-ABORT - DECIDE DE LA SUITE A DONNER SELON
+001245*    W-ABT-ACTION. SI LE TRAITEMENT NE PEUT NI ECRIRE NI
+001246*    TRANSFERER NI CONTINUER, UN DIAGNOSTIC EST TRACE PUIS LA
+001247*    TRANSACTION EST ABENDEE ('TABT').
+001248*****************************************************************
+001249 Z-900-GERER-ABORT.
+001250     EVALUATE TRUE
+001251        WHEN ABT-CONTINUE-PROCESS
+001272           CONTINUE
+001273        WHEN ABT-DO-WRITE
+001410           MOVE 'TRAITEMENT MIS EN ATTENTE DE REVUE SUPERVISEUR'
+001411               TO W-MSG-ERREUR-ABT
+001412           PERFORM Z-930-MISE-EN-ATTENTE-REVUE THRU Z-930-EXIT
+001275        WHEN ABT-DO-TRANSFER
+001280           MOVE W-ABT-NEXT-PROGRAM-NAME TO ZL00-LCPG8
+001281           MOVE 'XCTL' TO W-TRN-TYPE
+001282           PERFORM Z-920-TRACER-TRANSFERT THRU Z-920-EXIT
+001277        WHEN OTHER
+001255           PERFORM Z-910-TRACER-ABEND THRU Z-910-EXIT
+003184           PERFORM Z-915-TRACER-FATAL-SYS THRU Z-915-EXIT
+001256           EXEC CICS ABEND ABCODE ('TABT')
+001278           END-EXEC
+001279     END-EVALUATE.
+001258 Z-900-EXIT.
+001259     EXIT.
+001260 Z-910-TRACER-ABEND.
+001261     ACCEPT W-HORO-DATE FROM DATE.
+001262     ACCEPT W-HORO-HEURE FROM TIME.
+001263     DISPLAY 'HORROR - ABEND TABT IMMINENT - HORODATE '
+001264         W-HORODATE-TRAVAIL.
+001265     DISPLAY 'HORROR - ABEND TABT - JOB ' job-name
+001266         ' - ACTION DEMANDEE ' W-ABT-ACTION.
+001267     DISPLAY 'HORROR - ABEND TABT - DERNIER FICHIER EN ERREUR '
+001268         W-DERNIER-FICHIER-EN-ERREUR ' - STATUT '
+001269         W-DERNIER-STATUT-FICHIER.
+001270 Z-910-EXIT.
+001271     EXIT.
+003185*****************************************************************
+003186*    Z-915-TRACER-FATAL-SYS - TRACE DE NIVEAU FATAL DANS SYS-EXC
+003187*    JUSTE AVANT L'ABEND 'TABT' (FAT-LIGNE, CF. WSA000).
+003188*****************************************************************
+003189 Z-915-TRACER-FATAL-SYS.
+003190     OPEN EXTEND SYS-EXC.
+003191     IF W-SYS-EXC-STATUS = '05'
+003192        OPEN OUTPUT SYS-EXC
+003193     END-IF.
+003194     MOVE W-HORODATE-TRAVAIL TO FAT-HORODATE.
+003195     MOVE job-name TO FAT-PROGRAMME.
+003196     MOVE 9999 TO FAT-CODE.
+003197     MOVE W-DERNIER-FICHIER-EN-ERREUR TO FAT-LIBELLE.
+003198     WRITE FAT-LIGNE.
+003199     CLOSE SYS-EXC.
+003200 Z-915-EXIT.
+003201     EXIT.
+001290*****************************************************************
+001291*    Z-920-TRACER-TRANSFERT - PISTE D'AUDIT TRN-AUDIT. APPELEE
+001292*    A CHAQUE LINK CICS (F92OQ-900) ET A CHAQUE TRANSFERT XCTL
+001293*    DECIDE PAR Z-900-GERER-ABORT, POUR RETROUVER LA CHAINE DE
+001294*    PROGRAMMES TRAVERSEE EN CAS D'INCIDENT.
+001295*****************************************************************
+001296 Z-920-TRACER-TRANSFERT.
+001297     ACCEPT W-HORO-DATE FROM DATE.
+001298     ACCEPT W-HORO-HEURE FROM TIME.
+001299     OPEN EXTEND TRN-AUDIT.
+001399     IF W-TRN-AUDIT-STATUS = '05'
+001300        OPEN OUTPUT TRN-AUDIT
+001301     END-IF.
+001302     MOVE SPACES TO TRN-AUDIT-LIGNE.
+001303     MOVE W-HORODATE-TRAVAIL TO TA-HORODATE.
+001304     MOVE W-PROGRAMME-COURANT TO TA-PROGRAMME-APPELANT.
+001305     MOVE ZL00-LCPG8 TO TA-PROGRAMME-CIBLE.
+001306     MOVE W-TRN-TYPE TO TA-TYPE-TRANSFERT.
+001307     WRITE TRN-AUDIT-LIGNE.
+001308     CLOSE TRN-AUDIT.
+001309 Z-920-EXIT.
+001310     EXIT.
+001420*****************************************************************
+001421*    Z-930-MISE-EN-ATTENTE-REVUE - TRACE LE TRAITEMENT DANS
+001422*    REV-EXC ET VALORISE CXXXXX3C-RETOUR POUR LE PROGRAMME
+001423*    TRANSACTIONNEL APPELANT (ISSUE ABT-DO-WRITE : NI ABEND NI
+001424*    POURSUITE, LE DOSSIER EST LAISSE EN ATTENTE DE REVUE).
+001425*****************************************************************
+001430 Z-930-MISE-EN-ATTENTE-REVUE.
+001431     ACCEPT W-HORO-DATE FROM DATE.
+001432     ACCEPT W-HORO-HEURE FROM TIME.
+001433     OPEN EXTEND REV-EXC.
+001434     IF W-REV-EXC-STATUS = '05'
+001435        OPEN OUTPUT REV-EXC
+001436     END-IF.
+001437     MOVE SPACES TO REV-EXC-LIGNE.
+001438     MOVE W-HORODATE-TRAVAIL TO RV-HORODATE.
+001439     MOVE W-PROGRAMME-COURANT TO RV-PROGRAMME.
+001440     MOVE 4 TO RV-CODE-RETOUR.
+001441     MOVE W-MSG-ERREUR-ABT TO RV-LIBELLE.
+001442     WRITE REV-EXC-LIGNE.
+001443     CLOSE REV-EXC.
+001444     MOVE RV-CODE-RETOUR TO CR-CODE-RETOUR.
+001445     MOVE W-MSG-ERREUR-ABT TO CR-LIBELLE-RETOUR.
+002998     SET CR-STATUT-ATTENTE TO TRUE.
+003164     OPEN EXTEND SYS-EXC.
+003165     IF W-SYS-EXC-STATUS = '05'
+003166        OPEN OUTPUT SYS-EXC
+003167     END-IF.
+003168     MOVE W-HORODATE-TRAVAIL TO AVT-HORODATE.
+003169     MOVE W-PROGRAMME-COURANT TO AVT-PROGRAMME.
+003170     MOVE RV-CODE-RETOUR TO AVT-CODE.
+003171     MOVE W-MSG-ERREUR-ABT TO AVT-LIBELLE.
+003172     WRITE AVT-LIGNE.
+003173     CLOSE SYS-EXC.
+001446 Z-930-EXIT.
+001447     EXIT.
+001460*****************************************************************
+001461*    Z-990-PROGRAM-ERROR - JOURNALISATION CENTRALISEE DES
+001462*    ERREURS FICHIER. APPELEE PAR CHAQUE PROCEDURE DES
+001463*    DECLARATIVES (SECFFGS, SECSA) APRES QU'ELLE AIT RENSEIGNE
+001464*    W-DERNIER-FICHIER-EN-ERREUR ET W-DERNIER-STATUT-FICHIER.
+001465*****************************************************************
+001470 Z-990-PROGRAM-ERROR.
+003595     MOVE 'W' TO W-ABT-ACTION.
+003596     MOVE 'ERREUR FICHIER - TRAITEMENT MIS EN ATTENTE DE REVUE'
+003597         TO W-MSG-ERREUR-ABT.
+001471     ACCEPT W-HORO-DATE FROM DATE.
+001472     ACCEPT W-HORO-HEURE FROM TIME.
+001473     OPEN EXTEND PGM-ERR.
+001474     IF W-PGM-ERR-STATUS = '05'
+001475        OPEN OUTPUT PGM-ERR
+001476     END-IF.
+001477     MOVE SPACES TO PGM-ERR-LIGNE.
+001478     MOVE W-HORODATE-TRAVAIL TO PG-HORODATE.
+001479     MOVE job-name TO PG-JOB-NAME.
+001480     MOVE W-DERNIER-FICHIER-EN-ERREUR TO PG-FICHIER.
+001481     MOVE W-DERNIER-STATUT-FICHIER TO PG-STATUT.
+001482     WRITE PGM-ERR-LIGNE.
+001483     CLOSE PGM-ERR.
+003174     OPEN EXTEND SYS-EXC.
+003175     IF W-SYS-EXC-STATUS = '05'
+003176        OPEN OUTPUT SYS-EXC
+003177     END-IF.
+003178     MOVE W-HORODATE-TRAVAIL TO CRI-HORODATE.
+003179     MOVE job-name TO CRI-PROGRAMME.
+003180     MOVE 0000 TO CRI-CODE.
+003181     MOVE W-DERNIER-FICHIER-EN-ERREUR TO CRI-LIBELLE.
+003182     WRITE CRI-LIGNE.
+003183     CLOSE SYS-EXC.
+001484 Z-990-EXIT.
+001485     EXIT.
+002071*****************************************************************
+002072*    Z-940-COMPTER-STATUT-VSAM - CUMULE, PAR CODE STATUT DISTINCT,
+002073*    LE NOMBRE D'ERREURS FFFFFGS RENCONTREES DEPUIS LE DEBUT DU
+002074*    TRAITEMENT. LE CODE STATUT EST CELUI DEJA PORTE PAR
+002075*    W-FFFFFGS-STATUS (LES DEUX PREMIERS OCTETS DE LA NORME VSAM).
+002076*****************************************************************
+002077 Z-940-COMPTER-STATUT-VSAM.
+002078     SET W-IDX-VS TO 1.
+002079     SEARCH W-VS-ENTREE
+002080        AT END PERFORM Z-942-AJOUTER-STATUT-VSAM THRU Z-942-EXIT
+002081        WHEN W-VS-CODE (W-IDX-VS) = W-FFFFFGS-STATUS (1:2)
+002082           ADD 1 TO W-VS-COMPTE (W-IDX-VS)
+002083     END-SEARCH.
+002084 Z-940-EXIT.
+002085     EXIT.
+002086 Z-942-AJOUTER-STATUT-VSAM.
+002087     IF W-NB-STATUTS-VSAM < 20
+002088        ADD 1 TO W-NB-STATUTS-VSAM
+002089        MOVE W-FFFFFGS-STATUS (1:2) TO
+002090            W-VS-CODE (W-NB-STATUTS-VSAM)
+002091        MOVE 1 TO W-VS-COMPTE (W-NB-STATUTS-VSAM)
+002092     ELSE
+002093        DISPLAY 'HORROR - TABLE DES STATUTS VSAM PLEINE (20'
+002094            ' CODES DISTINCTS MAXIMUM) - CODE IGNORE : '
+002095            W-FFFFFGS-STATUS (1:2)
+002096     END-IF.
+002097 Z-942-EXIT.
+002098     EXIT.
+002099*****************************************************************
+002100*    Z-945-RAPPORTER-STATUTS-VSAM - BILAN DE FIN DE TRAITEMENT DU
+002101*    CUMUL DES STATUTS VSAM CONSTATES SUR FFFFFGS.
+002102*****************************************************************
+002103 Z-945-RAPPORTER-STATUTS-VSAM.
+002104     IF W-NB-STATUTS-VSAM > 0
+002105        SET W-IDX-VS TO 1
+002106        PERFORM Z-947-AFFICHER-STATUT-VSAM THRU Z-947-EXIT
+002107           VARYING W-IDX-VS FROM 1 BY 1
+002108           UNTIL W-IDX-VS > W-NB-STATUTS-VSAM
+002109     END-IF.
+002110 Z-945-EXIT.
+002111     EXIT.
+002112 Z-947-AFFICHER-STATUT-VSAM.
+002113     DISPLAY 'HORROR - FFFFFGS - STATUT ' W-VS-CODE (W-IDX-VS)
+002114         ' - OCCURRENCES : ' W-VS-COMPTE (W-IDX-VS).
+002115 Z-947-EXIT.
+002116     EXIT.
+001191*****************************************************************
+001192*    5000-PARCOURIR-C-TM00 - PARCOURS DU CURSEUR WITH HOLD
+001193*    C-TM00 (BDEMAB/AFFVDKP). UN COMMIT DE REPRISE EST PRIS
+001194*    TOUS LES KT-CHECKPOINT-INTERVAL ENREGISTREMENTS LUS
+001195*    (L'ORIGINAL NE FAISAIT AUCUN COMMIT INTERMEDIAIRE SUR UN
+001196*    CURSEUR OUVERT WITH HOLD, AU RISQUE D'UN VERROU DB2 LONG).
+001198*****************************************************************
+001199 5000-PARCOURIR-C-TM00.
+001200     MOVE ZERO TO W-NB-LUS-C-TM00.
+003649     OPEN OUTPUT SA-FICHIER.
+001221   EXEC SQL
+001222      DECLARE C-TM00 CURSOR WITH HOLD FOR
+001223      SELECT A.CTENRE, A.MTLGC1, A.COANAL, A.COADHF
+001224      FROM BDEMAB A, AFFVDKP B
+001225      WHERE A.CTENRE = :TM00-CTENRE
+001226      AND A.ZTCREA > CURRENT TIMESTAMP - :KT-JOURS-RETROSPECT DAYS
+001228      FETCH FIRST :KT-FETCH-FIRST-CAP ROWS ONLY
+001229   END-EXEC.
+001201     EXEC SQL
+001202        OPEN C-TM00
+001203     END-EXEC.
+001204     PERFORM 5010-FETCH-C-TM00 THRU 5010-EXIT
+001205        UNTIL SQLCODE NOT = ZERO.
+001206     EXEC SQL
+001207        CLOSE C-TM00
+001208     END-EXEC.
+003650     CLOSE SA-FICHIER.
+001209     IF W-NB-LUS-C-TM00 NOT LESS THAN KT-FETCH-FIRST-CAP
+001210        DISPLAY 'HORROR - C-TM00 : PLAFOND FETCH FIRST ATTEINT ('
+001211            KT-FETCH-FIRST-CAP
+001212            ') - DES LIGNES ONT PU ETRE IGNOREES'
+001213     END-IF.
+001214 5000-EXIT.
+001215     EXIT.
+001216 5010-FETCH-C-TM00.
+001217     EXEC SQL
+001218        FETCH C-TM00
+001219           INTO :TM00-CTENRE, :TM00-MTLGC1, :TM00-COANAL,
+001220                :TM00-COADHF
+001221     END-EXEC.
+001222     IF SQLCODE = ZERO
+001236        IF TM00-CTENRE = W-DERNIER-CTENRE
+001237           AND TM00-COANAL = W-DERNIER-COANAL
+001238           AND TM00-COADHF = W-DERNIER-COADHF
+001240           PERFORM 5015-TRACER-DOUBLON-C-TM00 THRU 5015-EXIT
+001241        ELSE
+001223           ADD 1 TO W-NB-LUS-C-TM00
+001224           DIVIDE W-NB-LUS-C-TM00 BY KT-CHECKPOINT-INTERVAL
+001225              GIVING W-QUOTIENT-CHECKPOINT
+001226              REMAINDER W-RESTE-CHECKPOINT
+001227           IF W-RESTE-CHECKPOINT = ZERO
+001228              EXEC SQL
+001229                 COMMIT
+001230              END-EXEC
+001231              DISPLAY 'HORROR - CHECKPOINT COMMIT APRES '
+001232                  W-NB-LUS-C-TM00 ' LIGNES C-TM00'
+001239           END-IF
+001242           MOVE TM00-CTENRE TO W-DERNIER-CTENRE
+001243           MOVE TM00-COANAL TO W-DERNIER-COANAL
+001244           MOVE TM00-COADHF TO W-DERNIER-COADHF
+003617           MOVE SPACES TO SA00
+003618           STRING TM00-CTENRE DELIMITED BY SIZE
+003619               TM00-COANAL DELIMITED BY SIZE
+003620               TM00-COADHF DELIMITED BY SIZE
+003621               INTO SA00
+003622           END-STRING
+003623           MOVE 20 TO W-SA-KEY
+003624           PERFORM 7000-WRITE-SA-FICHIER THRU 7000-EXIT
+003681           ADD 1 TO MTLGC1-NB-ECRITS
+003682           ADD TM00-MTLGC1 TO MTLGC1-TOTAL
+001245        END-IF
+001233     END-IF.
+001234 5010-EXIT.
+001235     EXIT.
+001246*****************************************************************
+001247*    5015-TRACER-DOUBLON-C-TM00 - JOURNALISE DANS DUP-EXC UN
+001248*    EVENEMENT C-TM00 DEJA RENCONTRE SUR LA LIGNE PRECEDENTE
+001249*    (MEME CLE CTENRE/COANAL/COADHF) SANS LE RETRAITER.
+001250*****************************************************************
+001251 5015-TRACER-DOUBLON-C-TM00.
+001252     ADD 1 TO W-NB-DOUBLONS-C-TM00.
+001253     OPEN EXTEND DUP-EXC.
+001254     IF W-DUP-EXC-STATUS = '05'
+001255        OPEN OUTPUT DUP-EXC
+001256     END-IF.
+001257     ACCEPT W-HORO-DATE FROM DATE.
+001258     ACCEPT W-HORO-HEURE FROM TIME.
+001259     MOVE W-HORODATE-TRAVAIL TO DE-HORODATE.
+001260     MOVE TM00-CTENRE TO DE-CTENRE.
+001261     MOVE TM00-COANAL TO DE-COANAL.
+001262     MOVE TM00-COADHF TO DE-COADHF.
+001263     WRITE DUP-EXC-LIGNE.
+001264     CLOSE DUP-EXC.
+001267     MOVE 'TBCV001 ' TO ERR-CODE-ERREUR.
+001268     STRING 'DOSSIER N  ' DELIMITED BY SIZE
+001269         TM00-CTENRE DELIMITED BY SIZE
+001270         ' ' DELIMITED BY SIZE
+001271         TM00-COADHF DELIMITED BY SIZE
+001272         ' : EVENEMENT DEJA EXISTANT - NE PEUT CREER UN '
+001273             DELIMITED BY SIZE
+001274         'NOUVEL EVENEMENT' DELIMITED BY SIZE
+001275         INTO ERR-LIBELLE
+001276     END-STRING.
+001277     DISPLAY ERR-LIGNE.
+001265 5015-EXIT.
+001266     EXIT.
+001236*****************************************************************
+001237*    6000-CONSULTER-NIVEAU-ADHERENT - RAPPORT DE CONSULTATION DU
+001238*    NIVEAU DE COTISATION COURANT D'UN ADHERENT (CURSEUR C-MH37-U
+001239*    SUR AFFVEAP, CLE COETBL/COADHF/CETRTF/COTRTO). LE CURSEUR
+001240*    N'EST OUVERT QUE POUR LA DUREE DE LA CONSULTATION (OPTIMIZE
+001241*    FOR 1 ROWS) - PAS DE COMMIT INTERMEDIAIRE A PREVOIR ICI.
+001242*****************************************************************
+001243 6000-CONSULTER-NIVEAU-ADHERENT.
+001244     OPEN OUTPUT RAPNIV.
+003032     MOVE W-RAPPORT-ENTETE-LIGNE TO RAPNIV-LIGNE.
+003033     WRITE RAPNIV-LIGNE.
+002717     OPEN OUTPUT BI-CSV.
+003632     OPEN I-O FFFFFGS.
+001245     EXEC SQL
+001246        DECLARE C-MH37-U CURSOR FOR
+001247        SELECT A.COETBL, A.COADHF, A.CETRTF, A.COTRTO, A.COTNET
+001248        FROM AFFVEAP A
+001249        WHERE A.COETBL = :MH37-COETBL
+001250        AND A.COADHF = :MH37-COADHF
+001251        AND A.CETRTF = :MH37-CETRTF
+001252        AND A.COTRTO = :MH37-COTRTO
+001253        FOR UPDATE OF COTNET
+001254        OPTIMIZE FOR 1 ROWS
+001255     END-EXEC.
+001256     EXEC SQL
+001257        OPEN C-MH37-U
+001271     END-EXEC.
+001258     EXEC SQL
+001259        FETCH C-MH37-U
+001260           INTO :MH37-COETBL, :MH37-COADHF, :MH37-CETRTF,
+001261                :MH37-COTRTO, :MH37-COTNET
+001262     END-EXEC.
+001263     IF SQLCODE = ZERO
+001264        MOVE MH37-COETBL TO RN-COETBL
+001265        MOVE MH37-COADHF TO RN-COADHF
+001266        MOVE MH37-CETRTF TO RN-CETRTF
+001267        MOVE MH37-COTRTO TO RN-COTRTO
+001268        MOVE MH37-COTNET TO RN-COTNET
+001269        WRITE RAPNIV-LIGNE
+002718        PERFORM 6005-EXPORTER-CSV-BI THRU 6005-EXIT
+003633        MOVE SPACES TO FFFFFGS-ENREG
+003634        STRING RN-COADHF DELIMITED BY SIZE
+003635            RN-CETRTF (1:3) DELIMITED BY SIZE
+003636            INTO FFFFFGS-CLE
+003637        END-STRING
+003638        MOVE RN-COETBL TO FFFFFGS-COETBL
+003639        MOVE RN-COADHF TO FFFFFGS-COADHF
+003640        STRING 'NIVEAU COTISATION ETBL ' DELIMITED BY SIZE
+003641            RN-COETBL DELIMITED BY SIZE
+003642            INTO FFFFFGS-LIBELLE
+003643        END-STRING
+003644        MOVE MH37-COTNET TO FFFFFGS-MONTANT
+003645        ACCEPT W-HORO-DATE FROM DATE
+003646        MOVE W-HORO-DATE TO FFFFFGS-DATE-MAJ
+003647        PERFORM 7020-WRITE-FFFFFGS THRU 7020-EXIT
+001270     ELSE
+001271        DISPLAY 'HORROR - C-MH37-U : ADHERENT NON TROUVE - '
+001272            'SQLCODE ' SQLCODE
+001273     END-IF.
+001274     EXEC SQL
+001275        CLOSE C-MH37-U
+001279     END-EXEC.
+003034     MOVE W-RAPPORT-PIED-LIGNE TO RAPNIV-LIGNE.
+003035     WRITE RAPNIV-LIGNE.
+001276     CLOSE RAPNIV.
+002719     CLOSE BI-CSV.
+003648     CLOSE FFFFFGS.
+001277 6000-EXIT.
+001278     EXIT.
+002720*****************************************************************
+002721*    6005-EXPORTER-CSV-BI - DOUBLE DU RAPPORT RAPNIV EN CSV POUR
+002722*    LA CHAINE BI. LE MONTANT EST REFORMATE EN REMPLACANT LA
+002723*    VIRGULE DECIMALE (DECIMAL-POINT IS COMMA) PAR UN POINT AVANT
+002724*    ECRITURE, PUISQUE LES OUTILS BI EN AVAL ATTENDENT LE FORMAT
+002725*    ANGLO-SAXON.
+002726*****************************************************************
+002727 6005-EXPORTER-CSV-BI.
+002728     MOVE MH37-COTNET TO W-BI-MONTANT-EDIT.
+002729     INSPECT W-BI-MONTANT-EDIT REPLACING ALL ',' BY '.'.
+002730     MOVE SPACES TO BI-CSV-LIGNE.
+002731     STRING RN-COETBL DELIMITED BY SIZE ','  DELIMITED BY SIZE
+002732         RN-COADHF DELIMITED BY SIZE ','  DELIMITED BY SIZE
+002733         RN-CETRTF DELIMITED BY SIZE ','  DELIMITED BY SIZE
+002734         RN-COTRTO DELIMITED BY SIZE ','  DELIMITED BY SIZE
+002735         W-BI-MONTANT-EDIT DELIMITED BY SIZE
+002736         INTO BI-CSV-LIGNE
+002737     END-STRING.
+002738     WRITE BI-CSV-LIGNE.
+002739 6005-EXIT.
+002740     EXIT.
+001279*****************************************************************
+001280*    6010-RECONCILIER-TBXXECP - RAPPORT RAPRECP : SIGNALE LES
+001281*    ADHERENTS DONT LA COTISATION AFFVEAP (CLE COETBL/COADHF/
+001282*    COTRTO) N'A AUCUNE LIGNE CORRESPONDANTE DANS TBXXECP.
+001283*****************************************************************
+001284 6010-RECONCILIER-TBXXECP.
+001285     OPEN OUTPUT RAPRECP.
+003036     MOVE W-RAPPORT-ENTETE-LIGNE TO RAPRECP-LIGNE.
+003037     WRITE RAPRECP-LIGNE.
+001286     MOVE MH37-COETBL TO QQ28-COETBL.
+001287     MOVE MH37-COADHF TO QQ28-COADHF.
+001288     MOVE MH37-COTRTO TO QQ28-COTRTO.
+001289     EXEC SQL
+001290        SELECT COUNT(*)
+001291           INTO :QQ28-NB
+001292        FROM TBXXECP A
+001293        WHERE A.COETBL = :QQ28-COETBL
+001294        AND A.COADHF = :QQ28-COADHF
+001295        AND A.COTRTO = :QQ28-COTRTO
+001296     END-EXEC.
+001297     IF SQLCODE = ZERO AND QQ28-NB = ZERO
+001298        MOVE QQ28-COETBL TO RP-COETBL
+001299        MOVE QQ28-COADHF TO RP-COADHF
+001300        MOVE QQ28-COTRTO TO RP-COTRTO
+001301        MOVE QQ28-NB TO RP-NB-TBXXECP
+001302        MOVE 'COTISATION SANS CONTREPARTIE DANS TBXXECP'
+001303           TO RP-LIBELLE
+001304        WRITE RAPRECP-LIGNE
+001305     END-IF.
+003066     PERFORM 6015-PARCOURIR-ORPHELINS-TBXXECP THRU 6015-EXIT.
+003485     PERFORM 6018-VERIFIER-SYNC-TB07 THRU 6018-EXIT.
+003038     MOVE W-RAPPORT-PIED-LIGNE TO RAPRECP-LIGNE.
+003039     WRITE RAPRECP-LIGNE.
+001306     CLOSE RAPRECP.
+001307 6010-EXIT.
+001308     EXIT.
+003067*****************************************************************
+003068*    6015-PARCOURIR-ORPHELINS-TBXXECP - BALAYAGE COMPLET DES
+003069*    COTISATIONS AFFVEAP SANS CONTREPARTIE DANS TBXXECP, PAR
+003070*    JOINTURE EXTERNE GROUPEE (HAVING COUNT(*) = 0) PLUTOT QUE LE
+003071*    SEUL CONTROLE PONCTUEL DE 6010 SUR LA CLE MH37 COURANTE.
+003072*****************************************************************
+003073 6015-PARCOURIR-ORPHELINS-TBXXECP.
+003074     EXEC SQL
+003075        DECLARE C-ORPHELINS CURSOR FOR
+003076        SELECT A.COETBL, A.COADHF, A.COTRTO, COUNT(B.COADHF)
+003077        FROM AFFVEAP A LEFT JOIN TBXXECP B
+003078           ON A.COETBL = B.COETBL
+003079           AND A.COADHF = B.COADHF
+003080           AND A.COTRTO = B.COTRTO
+003081        GROUP BY A.COETBL, A.COADHF, A.COTRTO
+003082        HAVING COUNT(B.COADHF) = 0
+003083     END-EXEC.
+003084     EXEC SQL
+003085        OPEN C-ORPHELINS
+003086     END-EXEC.
+003087     PERFORM 6016-FETCH-ORPHELIN THRU 6016-EXIT
+003088        UNTIL SQLCODE NOT = ZERO.
+003089     EXEC SQL
+003090        CLOSE C-ORPHELINS
+003091     END-EXEC.
+003092 6015-EXIT.
+003093     EXIT.
+003094 6016-FETCH-ORPHELIN.
+003095     EXEC SQL
+003096        FETCH C-ORPHELINS
+003097           INTO :W-ORP-COETBL, :W-ORP-COADHF, :W-ORP-COTRTO,
+003098                :W-ORP-NB
+003099     END-EXEC.
+003100     IF SQLCODE = ZERO
+003101        MOVE W-ORP-COETBL TO RP-COETBL
+003102        MOVE W-ORP-COADHF TO RP-COADHF
+003103        MOVE W-ORP-COTRTO TO RP-COTRTO
+003104        MOVE W-ORP-NB TO RP-NB-TBXXECP
+003105        MOVE 'ORPHELIN - BALAYAGE HAVING COUNT(*) = 0'
+003106           TO RP-LIBELLE
+003107        WRITE RAPRECP-LIGNE
+003108     END-IF.
+003109 6016-EXIT.
+003110     EXIT.
+003486*****************************************************************
+003487*    6018-VERIFIER-SYNC-TB07 - RAPPORT SYNCTB07 : VERIFICATION DE
+003488*    SYNCHRONISATION DES DOSSIERS ENTRE AFFVEAP (CODOSS/CODOTR) ET
+003489*    LE DOSSIER MAITRE TB07. MEME PRINCIPE QUE 6015/6016 POUR
+003490*    TBXXECP (JOINTURE EXTERNE GROUPEE, HAVING COUNT(*) = 0) MAIS
+003491*    SUR LA CLE DOSSIER CODOSS/CODOTR, NON SUR LA CLE ADHERENT.
+003492*****************************************************************
+003493 6018-VERIFIER-SYNC-TB07.
+003494     OPEN OUTPUT SYNCTB07.
+003495     MOVE W-RAPPORT-ENTETE-LIGNE TO SYNCTB07-LIGNE.
+003496     WRITE SYNCTB07-LIGNE.
+003497     EXEC SQL
+003498        DECLARE C-SYNC-TB07 CURSOR FOR
+003499        SELECT A.COETBL, A.CODOSS, A.CODOTR, COUNT(T.CODOSS)
+003500        FROM AFFVEAP A LEFT JOIN TB07 T
+003501           ON A.CODOSS = T.CODOSS
+003502           AND A.CODOTR = T.CODOTR
+003503        GROUP BY A.COETBL, A.CODOSS, A.CODOTR
+003504        HAVING COUNT(T.CODOSS) = 0
+003505     END-EXEC.
+003506     EXEC SQL
+003507        OPEN C-SYNC-TB07
+003508     END-EXEC.
+003509     PERFORM 6019-FETCH-SYNC-TB07 THRU 6019-EXIT
+003510        UNTIL SQLCODE NOT = ZERO.
+003511     EXEC SQL
+003512        CLOSE C-SYNC-TB07
+003513     END-EXEC.
+003514     MOVE W-RAPPORT-PIED-LIGNE TO SYNCTB07-LIGNE.
+003515     WRITE SYNCTB07-LIGNE.
+003516     CLOSE SYNCTB07.
+003517 6018-EXIT.
+003518     EXIT.
+003519 6019-FETCH-SYNC-TB07.
+003520     EXEC SQL
+003521        FETCH C-SYNC-TB07
+003522           INTO :W-SYNC-COETBL, :TB07-CODOSS, :TB07-CODOTR,
+003523                :W-SYNC-NB-TB07
+003524     END-EXEC.
+003525     IF SQLCODE = ZERO
+003526        MOVE W-SYNC-COETBL TO SY-COETBL
+003527        MOVE TB07-CODOSS TO SY-CODOSS
+003528        MOVE TB07-CODOTR TO SY-CODOTR
+003529        MOVE W-SYNC-NB-TB07 TO SY-NB-TB07
+003530        MOVE 'DOSSIER AFFVEAP SANS CONTREPARTIE DANS TB07'
+003531           TO SY-LIBELLE
+003532        WRITE SYNCTB07-LIGNE
+003533     END-IF.
+003534 6019-EXIT.
+003535     EXIT.
+001309*****************************************************************
+001310*    6020-APPELER-PROCEDURES-STOCKEES - APPELLE LES PROCEDURES
+001311*    STOCKEES ARBK005 ET ARBK006 ET JOURNALISE DANS PRC-EXC TOUT
+001312*    SQLCODE NEGATIF (ECHEC D'APPEL). 6025-TRACER-ECHEC-PROCEDURE
+001313*    POSITIONNE EN OUTRE W-ABT-ACTION POUR QUE Z-900-GERER-ABORT
+001314*    METTE LE TRAITEMENT EN ATTENTE DE REVUE SUPERVISEUR PLUTOT
+001315*    QUE DE LAISSER L'ECHEC PASSER INAPERCU.
+001313*****************************************************************
+001314 6020-APPELER-PROCEDURES-STOCKEES.
+001315     MOVE job-name TO ARB-PGM-NAME.
+001316     EXEC SQL
+001317        CALL ARBK005 (:ARB-PGM-NAME)
+001318     END-EXEC.
+001347     MOVE 'ARBK005' TO W-PROCEDURE-COURANTE.
+001319     IF SQLCODE < ZERO
+001320        PERFORM 6025-TRACER-ECHEC-PROCEDURE THRU 6025-EXIT
+001321     END-IF.
+001322     EXEC SQL
+001323        CALL MYSCHEMA.ARBK006 (:ARB-PGM-NAME)
+001324     END-EXEC.
+001325     MOVE 'ARBK006' TO W-PROCEDURE-COURANTE.
+001326     IF SQLCODE < ZERO
+001327        PERFORM 6025-TRACER-ECHEC-PROCEDURE THRU 6025-EXIT
+001328     END-IF.
+001329 6020-EXIT.
+001330     EXIT.
+001331 6025-TRACER-ECHEC-PROCEDURE.
+001332     OPEN EXTEND PRC-EXC.
+001333     IF W-PRC-EXC-STATUS = '05'
+001334        OPEN OUTPUT PRC-EXC
+001335     END-IF.
+001336     ACCEPT W-HORO-DATE FROM DATE.
+001337     ACCEPT W-HORO-HEURE FROM TIME.
+001338     MOVE W-HORODATE-TRAVAIL TO PE-HORODATE.
+001339     MOVE W-PROCEDURE-COURANTE TO PE-PROCEDURE.
+001340     MOVE SQLCODE TO PE-SQLCODE.
+001341     WRITE PRC-EXC-LIGNE.
+001342     CLOSE PRC-EXC.
+001343     DISPLAY 'HORROR - ECHEC APPEL PROCEDURE STOCKEE '
+001344         W-PROCEDURE-COURANTE ' - SQLCODE ' SQLCODE.
+001347     MOVE 'W' TO W-ABT-ACTION.
+001348     MOVE 'ECHEC PROCEDURE STOCKEE - TRAITEMENT MIS EN ATTENTE'
+001349         TO W-MSG-ERREUR-ABT.
+001345 6025-EXIT.
+001346     EXIT.
