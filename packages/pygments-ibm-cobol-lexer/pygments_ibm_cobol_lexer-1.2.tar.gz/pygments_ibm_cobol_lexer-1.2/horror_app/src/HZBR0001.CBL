@@ -0,0 +1,140 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HZBR0001.
+000030 AUTHOR. EQUIPE BATCH ADHESIONS.
+000040 INSTALLATION. SITE INFORMATIQUE CENTRAL.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED.
+000070 REMARKS. UTILITAIRE DE CONSULTATION AD HOC DE FFFFFGS PAR
+000080     CLE PARTIELLE (START + PARCOURS AVANT). COMPLEMENT DE
+000090     HORROR QUI NE LIT FFFFFGS QU'EN ACCES DIRECT.
+000100*****************************************************************
+000110*    HISTORIQUE DES MODIFICATIONS
+000120*    --------------------------------------------------------
+000130*    DATE       AUTEUR  DESCRIPTION
+000140*    --------   ------  -------------------------------------
+000150*    09/08/2026 EBA     CREATION.
+000160*****************************************************************
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SOURCE-COMPUTER. IBM-370.
+000200 OBJECT-COMPUTER. IBM-370.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT FFFFFGS ASSIGN TO FFFFFGS
+000240         ORGANIZATION INDEXED
+000250         ACCESS MODE DYNAMIC
+000260         RECORD KEY FFFFFGS-CLE
+000270         FILE STATUS W-FFFFFGS-STATUS.
+000280     SELECT HZ-CRITERE ASSIGN TO HZCRIT
+000290         ORGANIZATION SEQUENTIAL
+000300         FILE STATUS W-HZCRIT-STATUS.
+000310     SELECT HZ-LISTING ASSIGN TO HZLIST
+000320         ORGANIZATION SEQUENTIAL
+000330         FILE STATUS W-HZLIST-STATUS.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  FFFFFGS
+000370     LABEL RECORD STANDARD
+000380     DATA RECORD FFFFFGS-ENREG.
+000390 COPY FFFFFFGS.
+000400*****************************************************************
+000410*    HZ-CRITERE : UNE CLE PARTIELLE PAR ENREGISTREMENT, SAISIE
+000420*    PAR L'OPERATEUR (PILOTAGE DE LA CONSULTATION).
+000430*****************************************************************
+000440 FD  HZ-CRITERE
+000450     LABEL RECORD STANDARD
+000460     DATA RECORD HZ-CRITERE-ENREG.
+000470 01  HZ-CRITERE-ENREG.
+000480     05  HZC-CLE-PARTIELLE       PIC X(12).
+000490 FD  HZ-LISTING
+000500     LABEL RECORD STANDARD
+000510     DATA RECORD HZ-LISTING-LIGNE.
+000520 01  HZ-LISTING-LIGNE            PIC X(132).
+000530 WORKING-STORAGE SECTION.
+000540 01  W-FFFFFGS-STATUS            PIC XX.
+000550     88  FFFFFGS-OK              VALUE '00'.
+000560     88  FFFFFGS-FIN             VALUE '10'.
+000570 01  W-HZCRIT-STATUS             PIC XX.
+000580     88  HZCRIT-OK               VALUE '00'.
+000590     88  HZCRIT-FIN              VALUE '10'.
+000600 01  W-HZLIST-STATUS             PIC XX.
+000610 01  W-FIN-CRITERES              PIC X VALUE 'N'.
+000620     88  FIN-CRITERES            VALUE 'O'.
+000630 01  W-FIN-FFFFFGS               PIC X VALUE 'N'.
+000640     88  FIN-FFFFFGS             VALUE 'O'.
+000650 01  W-NB-TROUVES                PIC 9(07) COMP VALUE 0.
+000651*****************************************************************
+000652*    LONGUEUR SIGNIFICATIVE DE LA CLE PARTIELLE SAISIE PAR
+000653*    L'OPERATEUR (HZC-CLE-PARTIELLE EST CADREE A GAUCHE, COMPLETEE
+000654*    D'ESPACES A DROITE JUSQU'A PIC X(12)) - CALCULEE PAR
+000655*    2000-TRAITER-CRITERES, UTILISEE PAR 3000-PARCOURIR POUR NE
+000656*    COMPARER QUE LE PREFIXE SAISI ET NON LES 12 OCTETS ENTIERS.
+000657*****************************************************************
+000658 01  W-NB-ESPACES-FIN-CLE        PIC 9(02) COMP VALUE 0.
+000659 01  W-LONGUEUR-CLE-PARTIELLE    PIC 9(02) COMP VALUE 12.
+000660 LINKAGE SECTION.
+000670 PROCEDURE DIVISION.
+000680 0000-MAINLINE.
+000690     PERFORM 1000-INITIALISE THRU 1000-EXIT.
+000700     PERFORM 2000-TRAITER-CRITERES THRU 2000-EXIT
+000710         UNTIL FIN-CRITERES.
+000720     PERFORM 8000-TERMINE THRU 8000-EXIT.
+000730     GOBACK.
+000740 1000-INITIALISE.
+000750     OPEN INPUT FFFFFGS.
+000760     OPEN INPUT HZ-CRITERE.
+000770     OPEN OUTPUT HZ-LISTING.
+000780     IF NOT FFFFFGS-OK
+000790        DISPLAY 'HZBR0001 - OUVERTURE FFFFFGS IMPOSSIBLE - '
+000800             W-FFFFFGS-STATUS
+000810        GO TO 1000-EXIT
+000820     END-IF.
+000830     READ HZ-CRITERE
+000840        AT END MOVE 'O' TO W-FIN-CRITERES.
+000850 1000-EXIT.
+000860     EXIT.
+000870 2000-TRAITER-CRITERES.
+000880     MOVE 'N' TO W-FIN-FFFFFGS.
+000881     MOVE ZERO TO W-NB-ESPACES-FIN-CLE.
+000882     INSPECT HZC-CLE-PARTIELLE TALLYING W-NB-ESPACES-FIN-CLE
+000883         FOR TRAILING SPACE.
+000884     COMPUTE W-LONGUEUR-CLE-PARTIELLE =
+000885         12 - W-NB-ESPACES-FIN-CLE.
+000886     IF W-LONGUEUR-CLE-PARTIELLE = ZERO
+000887        MOVE 1 TO W-LONGUEUR-CLE-PARTIELLE
+000888     END-IF.
+000890     MOVE HZC-CLE-PARTIELLE TO FFFFFGS-CLE.
+000900     START FFFFFGS KEY IS NOT LESS THAN FFFFFGS-CLE
+000910         INVALID KEY MOVE 'O' TO W-FIN-FFFFFGS.
+000920     PERFORM 3000-PARCOURIR THRU 3000-EXIT
+000930         UNTIL FIN-FFFFFGS.
+000940     READ HZ-CRITERE
+000950        AT END MOVE 'O' TO W-FIN-CRITERES.
+000960 2000-EXIT.
+000970     EXIT.
+000980 3000-PARCOURIR.
+000990     READ FFFFFGS NEXT RECORD
+001000        AT END MOVE 'O' TO W-FIN-FFFFFGS.
+001010     IF NOT FIN-FFFFFGS
+001020        IF FFFFFGS-CLE (1:W-LONGUEUR-CLE-PARTIELLE) NOT =
+001030                HZC-CLE-PARTIELLE (1:W-LONGUEUR-CLE-PARTIELLE)
+001040           MOVE 'O' TO W-FIN-FFFFFGS
+001050        ELSE
+001060           ADD 1 TO W-NB-TROUVES
+001070           MOVE SPACES TO HZ-LISTING-LIGNE
+001080           STRING FFFFFGS-CLE DELIMITED BY SIZE
+001090               ' ' DELIMITED BY SIZE
+001100               FFFFFGS-LIBELLE DELIMITED BY SIZE
+001110               INTO HZ-LISTING-LIGNE
+001120           END-STRING
+001130           WRITE HZ-LISTING-LIGNE
+001140        END-IF
+001150     END-IF.
+001160 3000-EXIT.
+001170     EXIT.
+001180 8000-TERMINE.
+001190     DISPLAY 'HZBR0001 - NOMBRE D''ENREGISTREMENTS TROUVES : '
+001200         W-NB-TROUVES.
+001210     CLOSE FFFFFGS HZ-CRITERE HZ-LISTING.
+001220 8000-EXIT.
+001230     EXIT.
