@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020*    CXXXXX3C  -  ZONE POUR RETOUR DONNEES AUX PROGRAMMES       *
+000030*    TRANSACTIONNELS APPELANTS.                                 *
+000040*****************************************************************
+000050 01  CXXXXX3C-RETOUR.
+000060     05  CR-LIBELLE-RETOUR       PIC X(79).
+000070     05  CR-CODE-RETOUR          PIC 9(04).
+000080     05  CR-STATUT               PIC X(01).
+000090         88  CR-STATUT-OK            VALUE 'O'.
+000100         88  CR-STATUT-AVERTISSEMENT VALUE 'W'.
+000110         88  CR-STATUT-ATTENTE       VALUE 'A'.
+000120         88  CR-STATUT-ERREUR        VALUE 'E'.
