@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020*    WSA000  -  GABARIT GENERIQUE DE LIGNE D'EVENEMENT SYSTEME
+000030*    (HORODATE, PROGRAMME, CODE, LIBELLE). COPIE PLUSIEURS FOIS
+000040*    PAR REPLACING ==PREFIXE== DANS SYS-EXC POUR PRODUIRE UN
+000050*    ENREGISTREMENT DISTINCT PAR NIVEAU DE GRAVITE, SANS REECRIRE
+000060*    LA MEME DESCRIPTION DE ZONES QUATRE FOIS.
+000070*****************************************************************
+000080 01  PREFIXE-LIGNE.
+000090     05  PREFIXE-HORODATE        PIC X(15).
+000100     05  PREFIXE-PROGRAMME       PIC X(08).
+000110     05  PREFIXE-CODE            PIC 9(04).
+000120     05  PREFIXE-LIBELLE         PIC X(40).
