@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*    FFFFFFGS  -  RECORD LAYOUT FOR FFFFFGS (FD FFFFFGS)        *
+000030*    DATA RECORD FFFFFGS-ENREG                                  *
+000040*****************************************************************
+000050 01  FFFFFGS-ENREG.
+000060     05  FFFFFGS-CLE             PIC X(12).
+000070     05  FFFFFGS-COETBL          PIC X(05).
+000080     05  FFFFFGS-COADHF          PIC X(09).
+000090     05  FFFFFGS-LIBELLE         PIC X(30).
+000100     05  FFFFFGS-MONTANT         PIC S9(09)V99 COMP-3.
+000110     05  FFFFFGS-DATE-MAJ        PIC X(08).
+000130     05  FFFFFGS-HORO-AUDIT      PIC X(15).
+000140     05  FFFFFGS-FILLER          PIC X(05).
