@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020*    DLIPCBC  -  MASQUE PCB DL/I POUR LE SEGMENT SEGC (BASE      *
+000030*    DE RATTACHEMENT DES ADHERENTS EN MODE IMS). REPREND LE     *
+000040*    FORMAT STANDARD DU PCB DATABASE (9 ZONES).                 *
+000050*****************************************************************
+000060 01  DL-PCB-SEGC.
+000070     05  DL-PCB-NOM-BASE         PIC X(08).
+000080     05  DL-PCB-NIVEAU-SEG       PIC XX.
+000090     05  DL-PCB-CODE-STATUT      PIC XX.
+000100     05  DL-PCB-OPTIONS-PROC     PIC X(04).
+000110     05  DL-PCB-RESERVE          PIC S9(05) COMP.
+000120     05  DL-PCB-NOM-SEG-FB       PIC X(08).
+000130     05  DL-PCB-LONG-CLE-FB      PIC S9(05) COMP.
+000140     05  DL-PCB-NB-SEG-SENS      PIC S9(05) COMP.
+000150     05  DL-PCB-CLE-FB           PIC X(20).
