@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020*    SQLCA  -  ZONE DE COMMUNICATION SQL STANDARD (DB2).        *
+000030*    RECOPIEE ICI EN CLAIR (AU LIEU DE EXEC SQL INCLUDE SQLCA)  *
+000040*    POUR RESTER LISIBLE PAR LES OUTILS QUI N'ONT PAS LE        *
+000050*    PRECOMPILATEUR DB2 EN LIGNE.                               *
+000060*****************************************************************
+000070 01  SQLCA.
+000080     05  SQLCAID                 PIC X(08) VALUE 'SQLCA'.
+000090     05  SQLCABC                 PIC S9(09) COMP VALUE 136.
+000100     05  SQLCODE                 PIC S9(09) COMP VALUE ZERO.
+000110     05  SQLERRM.
+000120         49  SQLERRML            PIC S9(04) COMP.
+000130         49  SQLERRMC            PIC X(70).
+000140     05  SQLERRP                 PIC X(08).
+000150     05  SQLERRD                 PIC S9(09) COMP OCCURS 6.
+000160     05  SQLWARN.
+000170         10  SQLWARN0            PIC X(01).
+000180         10  SQLWARN1            PIC X(01).
+000190         10  SQLWARN2            PIC X(01).
+000200         10  SQLWARN3            PIC X(01).
+000210         10  SQLWARN4            PIC X(01).
+000220         10  SQLWARN5            PIC X(01).
+000230         10  SQLWARN6            PIC X(01).
+000240         10  SQLWARN7            PIC X(01).
+000250     05  SQLSTATE                PIC X(05).
